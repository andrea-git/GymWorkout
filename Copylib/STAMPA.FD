@@ -0,0 +1,6 @@
+      ******************************************************************
+      *    STAMPA - riga di stampa grezza.
+      ******************************************************************
+       FD  STAMPA
+           LABEL RECORD IS OMITTED.
+       01  STAMPA-RIGO                 PIC  x(200).
