@@ -0,0 +1,27 @@
+      ******************************************************************
+      *    ATHLETES - anagrafica atleti/clienti. ath-code e' lo stesso
+      *    codice numerico usato come rod-code/wom-code di riferimento
+      *    in rwodbook, cosi' i report che gia' lavorano per codice
+      *    atleta possono risolvere qui il nominativo.
+      ******************************************************************
+       FD  athletes
+           LABEL RECORD IS STANDARD.
+       01  ath-rec.
+           05 ath-key.
+               10 ath-code                 PIC  9(18).
+           05 ath-data.
+               10 ath-cognome               PIC  x(40).
+               10 ath-nome                  PIC  x(40).
+               10 ath-data-nascita          PIC  9(8).
+               10 ath-telefono              PIC  x(20).
+               10 ath-email                 PIC  x(60).
+               10 ath-data-iscrizione       PIC  9(8).
+               10 ath-wom-code              PIC  9(3).
+               10 ath-stato                 PIC  x.
+                   88 ath-attivo            value "A".
+                   88 ath-sospeso           value "S".
+               10 ath-data-creazione        PIC  9(8).
+               10 ath-data-ultima-modifica  PIC  9(8).
+               10 ath-utente-ultima-modifica
+                                            PIC  x(20).
+               10 FILLER                    PIC  x(200).
