@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    CHECKIN - registro degli ingressi in palestra.
+      ******************************************************************
+       FD  checkin
+           LABEL RECORD IS STANDARD.
+       01  chk-rec.
+           05 chk-key.
+               10 chk-data             PIC  9(8).
+               10 chk-ora              PIC  9(8).
+               10 chk-code             PIC  9(18).
+           05 chk-utente-registrazione PIC  x(20).
