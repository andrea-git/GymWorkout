@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    CONVCKPT - punto di ripresa dei programmi di conversione.
+      ******************************************************************
+       FD  convckpt
+           LABEL RECORD IS STANDARD.
+       01  ckp-rec.
+           05 ckp-programma        PIC  x(15).
+           05 ckp-ultima-key       PIC  x(28).
+           05 ckp-data-agg         PIC  9(8).
