@@ -0,0 +1,17 @@
+      ******************************************************************
+      *    CONVLOG - registro dei lanci dei programmi di conversione.
+      ******************************************************************
+       FD  convlog
+           LABEL RECORD IS STANDARD.
+       01  clg-rec.
+           05 clg-programma        PIC  x(15).
+           05 FILLER               PIC  x(2)   VALUE SPACES.
+           05 clg-data             PIC  9(8).
+           05 FILLER               PIC  x(2)   VALUE SPACES.
+           05 clg-ora              PIC  9(8).
+           05 FILLER               PIC  x(2)   VALUE SPACES.
+           05 clg-letti            PIC  zzzzzz9.
+           05 FILLER               PIC  x(2)   VALUE SPACES.
+           05 clg-scritti          PIC  zzzzzz9.
+           05 FILLER               PIC  x(2)   VALUE SPACES.
+           05 clg-scartati         PIC  zzzzzz9.
