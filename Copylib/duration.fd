@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    DURATION - profili di durata dello split (gg/settimana).
+      ******************************************************************
+       FD  duration
+           LABEL RECORD IS STANDARD.
+       01  dur-rec.
+           05 dur-code             PIC  xx.
+           05 dur-desc             PIC  x(100).
+           05 dur-esercizi         PIC  99.
+           05 dur-serie-1          PIC  9.
+           05 dur-serie-2          PIC  9.
+           05 dur-serie-3          PIC  9.
+           05 dur-serie-4          PIC  9.
+           05 dur-serie-5          PIC  9.
