@@ -0,0 +1,12 @@
+      ******************************************************************
+      *    EXERCISES - anagrafica esercizi.
+      ******************************************************************
+       FD  exercises
+           LABEL RECORD IS STANDARD.
+       01  exe-rec.
+           05 exe-code             PIC  x(5).
+           05 exe-desc             PIC  x(100).
+           05 exe-desc-stampa      PIC  x(20).
+           05 exe-note             PIC  x(100).
+           05 exe-int-code         PIC  99.
+           05 exe-grp-code         PIC  x(5).
