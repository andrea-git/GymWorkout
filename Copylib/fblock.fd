@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    FBLOCK - bookkeeping dei lock applicativi.
+      ******************************************************************
+       FD  FBLOCK
+           LABEL RECORD IS STANDARD.
+       01  REC-FBLOCK.
+           05 FB-PRI-KEY.
+              10 FB-PROG-ID    PIC  X(15).
+              10 FB-DATA       PIC  9(8).
+              10 FB-ORA        PIC  9(8).
+           05 FB-HND-WIN       PIC S9(9).
