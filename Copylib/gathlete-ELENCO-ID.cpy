@@ -0,0 +1,39 @@
+      * Paragrafo per la struttura dei controlli sulla screen Form1
+           evaluate control-id
+      *    78-ID-ef-codice e' l'ID del control ef-codice
+           when 78-ID-ef-codice
+                inquire ef-codice, value in ef-codice-buf
+
+      *    78-ID-ef-cognome e' l'ID del control ef-cognome
+           when 78-ID-ef-cognome
+                inquire ef-cognome, value in ef-cognome-buf
+
+      *    78-ID-ef-nome e' l'ID del control ef-nome
+           when 78-ID-ef-nome
+                inquire ef-nome, value in ef-nome-buf
+
+      *    78-ID-ef-nascita e' l'ID del control ef-nascita
+           when 78-ID-ef-nascita
+                inquire ef-nascita, value in ef-nascita-buf
+
+      *    78-ID-ef-telefono e' l'ID del control ef-telefono
+           when 78-ID-ef-telefono
+                inquire ef-telefono, value in ef-telefono-buf
+
+      *    78-ID-ef-email e' l'ID del control ef-email
+           when 78-ID-ef-email
+                inquire ef-email, value in ef-email-buf
+
+      *    78-ID-ef-iscrizione e' l'ID del control ef-iscrizione
+           when 78-ID-ef-iscrizione
+                inquire ef-iscrizione, value in ef-iscrizione-buf
+
+      *    78-ID-ef-wom e' l'ID del control ef-wom
+           when 78-ID-ef-wom
+                inquire ef-wom, value in ef-wom-buf
+
+      *    78-ID-ef-stato e' l'ID del control ef-stato
+           when 78-ID-ef-stato
+                inquire ef-stato, value in ef-stato-buf
+
+           end-evaluate.
