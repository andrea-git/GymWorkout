@@ -0,0 +1,7 @@
+      * Paragrafo per la struttura dei controlli sulla screen Form1
+           evaluate control-id
+      *    78-ID-ef-codice e' l'ID del control ef-codice
+           when 78-ID-ef-codice
+                inquire ef-codice, value in ef-codice-buf
+
+           end-evaluate.
