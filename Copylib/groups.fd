@@ -0,0 +1,9 @@
+      ******************************************************************
+      *    GROUPS - gruppi muscolari.
+      ******************************************************************
+       FD  groups
+           LABEL RECORD IS STANDARD.
+       01  grp-rec.
+           05 grp-code             PIC  x(5).
+           05 grp-desc             PIC  x(100).
+           05 grp-mcg-code         PIC  x(5).
