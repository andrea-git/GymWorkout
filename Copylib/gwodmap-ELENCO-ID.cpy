@@ -1,24 +1,31 @@
       * Paragrafo per la struttura dei controlli sulla screen Form1
            evaluate control-id
-           |78-ID-ef-codice è l'ID del control ef-codice
+      *    78-ID-ef-codice e' l'ID del control ef-codice
            when 78-ID-ef-codice
                 inquire ef-codice, value in ef-codice-buf
 
-           |78-ID-ef-descr è l'ID del control ef-descr
+      *    78-ID-ef-descr e' l'ID del control ef-descr
            when 78-ID-ef-descr
                 inquire ef-descr, value in ef-descr-buf
 
-           |78-ID-ef-days è l'ID del control ef-days
+      *    78-ID-ef-days e' l'ID del control ef-days
            when 78-ID-ef-days
                 inquire ef-days, value in ef-days-buf
 
-           |78-ID-ef-macro è l'ID del control ef-macro
+      *    78-ID-ef-macro e' l'ID del control ef-macro
            when 78-ID-ef-macro
                 inquire ef-macro, value in ef-macro-buf
 
-           |78-ID-ef-durata è l'ID del control ef-durata
+      *    78-ID-ef-durata e' l'ID del control ef-durata
            when 78-ID-ef-durata
                 inquire ef-durata, value in ef-durata-buf
 
-           end-evaluate.
+      *    78-ID-ef-effort e' l'ID del control ef-effort
+           when 78-ID-ef-effort
+                inquire ef-effort, value in ef-effort-buf
+
+      *    78-ID-ef-giorno e' l'ID del control ef-giorno
+           when 78-ID-ef-giorno
+                inquire ef-giorno, value in ef-giorno-buf
 
+           end-evaluate.
