@@ -0,0 +1,18 @@
+      ******************************************************************
+      *    INTEXE - profili di intensita' (range ripetizioni, recupero).
+      ******************************************************************
+       FD  intexe
+           LABEL RECORD IS STANDARD.
+       01  int-rec.
+           05 int-code             PIC  xx.
+           05 int-desc             PIC  x(40).
+           05 FILLER               PIC  x(68).
+           05 int-min-reps         PIC  xx.
+           05 int-max-reps         PIC  xx.
+           05 FILLER               PIC  xx.
+           05 int-rest             PIC  x.
+           05 int-tempo            PIC  x.
+      *    Durata effettiva del rest/pause in secondi: prima esisteva
+      *    solo il flag INT-REST, senza un valore reale da mostrare
+      *    a bordo vasca.
+           05 int-rest-seconds     PIC  9(3).
