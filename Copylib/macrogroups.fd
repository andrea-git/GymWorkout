@@ -0,0 +1,8 @@
+      ******************************************************************
+      *    MACROGROUPS - macrogruppi muscolari.
+      ******************************************************************
+       FD  macrogroups
+           LABEL RECORD IS STANDARD.
+       01  mcg-rec.
+           05 mcg-code             PIC  x(5).
+           05 mcg-desc             PIC  x(40).
