@@ -0,0 +1,25 @@
+      ******************************************************************
+      *    TMP-EXE - tracciato di appoggio per la stampa del WOD.
+      ******************************************************************
+       FD  tmp-exe
+           LABEL RECORD IS STANDARD.
+       01  tex-rec.
+           05 tex-key.
+               10 tex-day              PIC  9(8).
+               10 tex-ss               PIC  9.
+               10 tex-prg              PIC  9(3).
+           05 tex-code                 PIC  9(18).
+           05 tex-date                 PIC  9(8).
+           05 tex-exe-code             PIC  x(5).
+           05 tex-reps                 PIC  x(20).
+           05 tex-series               PIC  99.
+           05 tex-int-cedimento        PIC  9.
+      *    Dieci serie, come rod-rep-kg-buf su rwodbook - le serie
+      *    oltre la quinta non devono sparire dal tabulato di stampa.
+           05 tex-dati-modwod.
+               10 tex-rod-rep-kg-buf
+                          OCCURS 10 TIMES.
+                   15 tex-rod-rep          PIC  x(10).
+                   15 tex-rod-kg           PIC  x(10).
+                   15 tex-rod-buf          PIC  x(10).
+           05 tex-rod-note             PIC  x(100).
