@@ -0,0 +1,14 @@
+      ******************************************************************
+      *    TMP-GRP-EXE - gli offset di TGE-GRUPPO/TGE-GIORNO/
+      *    TGE-ESERCIZIO/TGE-SERIES/TGE-REPS sono quelli usati alla
+      *    lettera in Zoom-GT/PREPARA-TMP-GRP-EXE: non spostarli.
+      ******************************************************************
+       FD  tmp-grp-exe
+           LABEL RECORD IS STANDARD.
+       01  tge-rec.
+           05 tge-gruppo               PIC  x(95).
+           05 tge-giorno                PIC  x.
+           05 tge-esercizio            PIC  x(95).
+           05 tge-series               PIC  x(3).
+           05 tge-reps                 PIC  x(10).
+           05 tge-seq                  PIC  9(4).
