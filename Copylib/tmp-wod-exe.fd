@@ -0,0 +1,13 @@
+      ******************************************************************
+      *    TMP-WOD-EXE - riga di appoggio (un giorno/sigla di split).
+      ******************************************************************
+       FD  tmp-wod-exe
+           LABEL RECORD IS STANDARD.
+       01  wex-rec.
+           05 wex-seq                  PIC  9(4).
+           05 wex-day                  PIC  9.
+           05 wex-sigla                PIC  x.
+           05 wex-mcg-code             PIC  x(5).
+           05 wex-exe-code             PIC  x(5).
+           05 wex-ss                   PIC  9.
+           05 wex-primary              PIC  9.
