@@ -0,0 +1,11 @@
+      ******************************************************************
+      *    TWODBOOK - storico registro allenamenti (precursore di
+      *    RWODBOOK, mantenuto in linea per compatibilita').
+      ******************************************************************
+       FD  twodbook
+           LABEL RECORD IS STANDARD.
+       01  twd-rec.
+           05 twd-key.
+               10 twd-code             PIC  9(18).
+               10 twd-day              PIC  9(8).
+           05 twd-data              PIC  x(200).
