@@ -0,0 +1,50 @@
+      ******************************************************************
+      *    WODMAP - modelli di scheda (split settimanale) assegnabili
+      *    ad un atleta.
+      ******************************************************************
+       FD  wodmap
+           LABEL RECORD IS STANDARD.
+       01 wom-rec.
+           05 wom-key.
+               10 wom-code             PIC  9(3).
+           05 wom-data.
+               10 wom-desc             PIC  x(100).
+               10 wom-days             PIC  9.
+               10 wom-macrogroups      PIC  99.
+               10 wom-effort           PIC  99.
+               10 wom-split-tab.
+                   15 wom-split-el-days
+                              OCCURS 7 TIMES.
+                       20 wom-split-el-days-split
+                                  OCCURS 20 TIMES.
+                           25 wom-split-el-split-sigla     PIC  x.
+                           25 wom-split-el-split-int-code  PIC  9.
+                           25 wom-split-el-split-ss        PIC  9.
+                           25 wom-split-el-split-primary   PIC  9.
+      *                    Macrogruppo di default proposto per questo
+      *                    slot in base a WOM-MCG-DEFAULT-TAB (vedi
+      *                    POPOLA-GIORNO-DA-DEFAULT in gwodmap).
+                           25 wom-split-el-split-mcg-code  PIC  x(5).
+                           25 FILLER           PIC  x(94).
+                           25 FILLER           PIC  9(18).
+               10 wom-dur-code         PIC  99.
+               10 wom-mcg-default-tab.
+                   12 wom-el-mcg-default
+                              OCCURS 15 TIMES.
+                       15 wom-sigla-default            PIC  x.
+                       15 wom-mcg-code-default         PIC  x(5).
+      *            OLD-WOM-FILLER/N1/N2/N3 era spazio morto trasportato
+      *            da ogni conversione: ora contiene i metadati di audit
+      *            e il contatore di utilizzo dello split.
+               10 wom-filler.
+                   15 wom-data-creazione       PIC  9(8).
+                   15 wom-data-ultima-modifica PIC  9(8).
+                   15 wom-utente-ultima-modifica
+                                                PIC  x(20).
+                   15 FILLER                   PIC  x(874).
+               10 wom-filler-n1                PIC  9(18).
+               10 wom-contatore-utilizzo REDEFINES
+                                    wom-filler-n1
+                                                PIC  9(18).
+               10 wom-filler-n2                PIC  9(18).
+               10 wom-filler-n3                PIC  9(18).
