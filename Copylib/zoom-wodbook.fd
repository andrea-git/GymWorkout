@@ -0,0 +1,15 @@
+      ******************************************************************
+      *    ZOOM-WODBOOK - vista di appoggio (atleta + wodmap assegnato).
+      ******************************************************************
+       FD  zoom-wodbook
+           LABEL RECORD IS STANDARD.
+       01  zwb-rec.
+           05 zwb-code                 PIC  9(18).
+           05 zwb-desc                 PIC  x(100).
+           05 zwb-creato-il            PIC  9(8).
+           05 zwb-iniziato-il          PIC  9(8).
+           05 zwb-giorni               PIC  9(3).
+           05 zwb-esercizi             PIC  9(3).
+           05 zwb-mappatura            PIC  x(100).
+           05 zwb-durata               PIC  x(100).
+           05 zwb-effort               PIC  x(100).
