@@ -5,7 +5,9 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           copy "rwodbook.sl".     
+           copy "rwodbook.sl".
+           copy "convlog.sl".
+           copy "convckpt.sl".
        SELECT old-rwodbook
            ASSIGN       TO  "old-rwodbook"
            ORGANIZATION IS INDEXED
@@ -41,8 +43,10 @@
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
-           copy "rwodbook.fd".            
-           
+           copy "rwodbook.fd".
+           copy "convlog.fd".
+           copy "convckpt.fd".
+
        FD old-rwodbook.
        01 old-rod-rec.
            05 old-rod-key.
@@ -71,36 +75,185 @@
        
        WORKING-STORAGE SECTION.
        77  status-rwodbook         pic xx.
+       77  status-convlog          pic xx.
+       77  status-convckpt         pic xx.
        77  idx  pic 99.
+       77  num-letti               pic 9(6) value 0.
+       77  num-scritti             pic 9(6) value 0.
+       77  filler                  pic 9.
+           88 checkpoint-esistente value 1 false 0.
+       77  filler                  pic 9.
+           88 rod-gia-esistente    value 1 false 0.
+       77  filler                  pic 9.
+           88 letta-almeno-una-riga value 1 false 0.
+       77  ultima-chiave-letta     pic x(28) value low-value.
+      *    RWODBOOK e' condiviso con rod-key gia' occupato da una riga
+      *    proveniente da un lancio precedente: si confronta il dato
+      *    appena ricostruito da old-rwodbook con quello gia' presente
+      *    e si aggiorna solo se e' davvero cambiato (es. dopo la
+      *    correzione di una riga sorgente sbagliata), invece di
+      *    scartarlo sempre come duplicato.
+       01  wk-rod-data-precedente  pic x(2318).
+       77  num-duplicati           pic 9(6) value 0.
+       77  num-aggiornati          pic 9(6) value 0.
+       01  r-num-duplicati-disp    pic z(5)9.
+       01  r-num-aggiornati-disp   pic z(5)9.
+
+       77  controlli               pic xx.
+           88 tutto-ok             value "OK".
+           88 errori               value "ER".
+
+       LINKAGE SECTION.
+      *    "B": lancio automatico (catena notturna), niente popup a
+      *    video perche' non c'e' nessuno pronto a chiuderlo - l'esito
+      *    resta comunque tracciato in CONVLOG.
+       77  link-modo-batch         pic x.
+           88 link-batch               value "B".
+       77  link-status             signed-short.
 
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION using link-modo-batch link-status.
       ***---
        MAIN-PRG.
-           open output rwodbook.
+           set tutto-ok  to true.
+           move 0        to link-status.
+      *    I-O e non OUTPUT: rwodbook puo' gia' contenere le serie
+      *    convertite da un lancio precedente, e riaprendolo OUTPUT le
+      *    cancellerebbe tutte ad ogni rilancio.
+           open i-o rwodbook.
+           if status-rwodbook = "35"
+              open output rwodbook
+              close rwodbook
+              open i-o rwodbook
+           end-if.
+           open i-o convckpt.
+           if status-convckpt = "35"
+              open output convckpt
+              close convckpt
+              open i-o convckpt
+           end-if.
+
            open input  old-rwodbook.
+           if status-rwodbook not = "00"
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              perform CONVERTI-TUTTE-LE-RIGHE
+              perform AGGIORNA-CHECKPOINT
+           end-if.
+           close       rwodbook old-rwodbook convckpt.
+
+           perform SCRIVI-CONVLOG.
+
+           if not link-batch
+              if num-duplicati > 0 or num-aggiornati > 0
+                 move num-duplicati  to r-num-duplicati-disp
+                 move num-aggiornati to r-num-aggiornati-disp
+                 display message "Conversione rwodbook completata: "
+                                  r-num-aggiornati-disp
+                                  " serie aggiornate, "
+                                  r-num-duplicati-disp
+                                  " gia' presenti e invariate"
+                            title "Conversione rwodbook"
+                             icon 3
+              end-if
+           end-if.
+
+           if errori
+              move -1 to link-status
+           end-if.
+           goback.
+
+      ***---
+       CONVERTI-TUTTE-LE-RIGHE.
+      *    Riparte sempre dall'inizio del tracciato old-rwodbook (non
+      *    dall'ultimo checkpoint): old-rwodbook non porta una data di
+      *    modifica, quindi non c'e' modo di distinguere una riga gia'
+      *    convertita e mai piu' toccata da una corretta dopo il primo
+      *    lancio senza rileggerle tutte e confrontarle.
            move low-value to old-rod-key.
            start old-rwodbook key >= old-rod-key
+                 invalid continue
+           end-start.
            perform until 1 = 2
               read old-rwodbook next at end exit perform end-read
+              add 1 to num-letti
+              set letta-almeno-una-riga to true
+              move old-rod-key           to ultima-chiave-letta
               move old-rod-key           to rod-key
-              move old-rod-prg-day       to rod-prg-day      
-              move old-rod-mcg-code      to rod-mcg-code     
-              move old-rod-exe-code      to rod-exe-code     
-              move old-rod-int-code      to rod-int-code     
-              move old-rod-exe-isMulti   to rod-exe-isMulti  
-              move old-rod-reps          to rod-reps         
-              move old-rod-series        to rod-series       
+              read rwodbook
+                   invalid
+                      set rod-gia-esistente to false
+                  not invalid
+                      set rod-gia-esistente to true
+                      move rod-data           to wk-rod-data-precedente
+              end-read
+              move old-rod-prg-day       to rod-prg-day
+              move old-rod-mcg-code      to rod-mcg-code
+              move old-rod-exe-code      to rod-exe-code
+              move old-rod-int-code      to rod-int-code
+              move old-rod-exe-isMulti   to rod-exe-isMulti
+              move old-rod-reps          to rod-reps
+              move old-rod-series        to rod-series
               move old-rod-int-restpause to rod-int-restpause
-              move old-rod-ss            to rod-ss           
-              move old-rod-desc-univoca  to rod-desc-univoca 
-              perform varying idx from 1 by 1 
+              move old-rod-ss            to rod-ss
+              move old-rod-desc-univoca  to rod-desc-univoca
+              perform varying idx from 1 by 1
                         until idx > 10
                  move old-rod-rep(idx)   to rod-rep(idx)
-                 move old-rod-kg(idx)    to rod-kg(idx) 
+                 move old-rod-kg(idx)    to rod-kg(idx)
                  move old-rod-buf(idx)   to rod-buf(idx)
               end-perform
               move old-rod-note          to rod-note
-              write rod-rec
-           end-perform
-           close       rwodbook old-rwodbook.
+              if not rod-gia-esistente
+                 write rod-rec
+                       invalid add 1 to num-duplicati
+                   not invalid add 1 to num-scritti
+                 end-write
+              else
+                 if rod-data = wk-rod-data-precedente
+                    add 1 to num-duplicati
+                 else
+                    rewrite rod-rec
+                    add 1 to num-aggiornati
+                 end-if
+              end-if
+           end-perform.
+
+      ***---
+       AGGIORNA-CHECKPOINT.
+      *    Non governa piu' il punto di ripresa della scansione (vedi
+      *    CONVERTI-TUTTE-LE-RIGHE): resta solo come traccia di quando
+      *    e fino a che chiave e' arrivato l'ultimo lancio completo.
+           if letta-almeno-una-riga
+              move "conv-rwodbook"     to ckp-programma
+              read convckpt
+                   invalid    set checkpoint-esistente to false
+                  not invalid set checkpoint-esistente to true
+              end-read
+              move ultima-chiave-letta to ckp-ultima-key
+              accept ckp-data-agg      from century-date
+              if checkpoint-esistente
+                 rewrite ckp-rec
+              else
+                 write ckp-rec
+              end-if
+           end-if.
+
+      ***---
+       SCRIVI-CONVLOG.
+      *    Traccia l'esito del lancio in CONVLOG, cosi' chi controlla
+      *    le conversioni non deve fidarsi solo del messaggio a video.
+           open extend convlog.
+           if status-convlog = "35"
+              open output convlog
+           end-if.
+           move "conv-rwodbook" to clg-programma.
+           accept clg-data      from century-date.
+           accept clg-ora       from time.
+           move num-letti        to clg-letti.
+           compute clg-scritti = num-scritti + num-aggiornati.
+           move num-duplicati    to clg-scartati.
+           write clg-rec.
+           close convlog.
