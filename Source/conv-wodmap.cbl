@@ -5,7 +5,8 @@
 
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
-           copy "wodmap.sl".     
+           copy "wodmap.sl".
+           copy "convlog.sl".
        SELECT old-wodmap
            ASSIGN       TO  "old-wodmap"
            ORGANIZATION IS INDEXED
@@ -18,7 +19,8 @@
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
-           copy "wodmap.fd".     
+           copy "wodmap.fd".
+           copy "convlog.fd".
        FD  old-wodmap.
        01 old-wom-rec.
            05 old-wom-key.
@@ -52,45 +54,149 @@
        
        WORKING-STORAGE SECTION.
        77  status-wodmap         pic xx.
+       77  status-convlog        pic xx.
        77  idx  pic 99.
        77  idx2 pic 99.
+       77  num-letti             pic 9(6) value 0.
+       77  num-scritti           pic 9(6) value 0.
+       77  num-aggiornati        pic 9(6) value 0.
+       77  num-duplicati         pic 9(6) value 0.
+       01  r-num-duplicati-disp  pic z(5)9.
+       01  r-num-aggiornati-disp pic z(5)9.
+       77  filler                pic 9.
+           88 wom-gia-esistente  value 1 false 0.
+      *    WOM-DATA(1:17137) copre wom-desc..wom-mcg-default-tab, cioe'
+      *    solo la parte derivata da old-wodmap: esclude di proposito
+      *    wom-filler/wom-filler-n1/n2/n3 (audit e contatore d'uso, di
+      *    proprieta' di gwodmap) dal confronto e dal riporto, cosi' un
+      *    rilancio che corregge una riga sorgente non azzera l'uso
+      *    gia' fatto del modello.
+       01  wk-wom-dati-precedenti pic x(17137).
+
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+       LINKAGE SECTION.
+      *    "B": lancio automatico (catena notturna), niente popup a
+      *    video perche' non c'e' nessuno pronto a chiuderlo - l'esito
+      *    resta comunque tracciato in CONVLOG.
+       77  link-modo-batch       pic x.
+           88 link-batch             value "B".
+       77  link-status           signed-short.
 
       ******************************************************************
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION using link-modo-batch link-status.
       ***---
        MAIN-PRG.
-           open output wodmap.
+           set tutto-ok  to true.
+           move 0        to link-status.
+      *    I-O e non OUTPUT: wodmap puo' gia' contenere i modelli
+      *    convertiti da un lancio precedente, e riaprendolo OUTPUT li
+      *    cancellerebbe tutti ad ogni rilancio.
+           open i-o wodmap.
+           if status-wodmap = "35"
+              open output wodmap
+              close wodmap
+              open i-o wodmap
+           end-if.
            open input  old-wodmap.
-           move low-value to old-wom-key.
-           start old-wodmap key >= old-wom-key
-           perform until 1 = 2
-              read old-wodmap next at end exit perform end-read
-              move old-wom-code            to wom-code       
-              move old-wom-desc            to wom-desc       
-              move old-wom-days            to wom-days       
-              move old-wom-macrogroups     to wom-macrogroups
-              move old-wom-effort          to wom-effort     
-              perform varying idx from 1 by 1
-                        until idx > 7
-                 perform varying idx2 from 1 by 1 
-                           until idx2 > 20
-                    move old-wom-split-el-split-sigla(idx, idx2)
-                      to wom-split-el-split-sigla(idx, idx2)
-                    move old-wom-split-el-split-int-code(idx, idx2)
-                      to wom-split-el-split-int-code(idx, idx2)
-                    move old-wom-split-el-split-ss(idx, idx2)      
-                      to wom-split-el-split-ss(idx, idx2)
-                    move old-wom-split-el-split-primary(idx, idx2) 
-                      to wom-split-el-split-primary(idx, idx2)
+           if status-wodmap not = "00"
+              set errori to true
+           end-if.
+
+           if tutto-ok
+              move low-value to old-wom-key
+              start old-wodmap key >= old-wom-key
+              perform until 1 = 2
+                 read old-wodmap next at end exit perform end-read
+                 add 1 to num-letti
+                 move old-wom-code            to wom-code
+                 read wodmap
+                      invalid
+                         set wom-gia-esistente to false
+                     not invalid
+                         set wom-gia-esistente to true
+                         move wom-data(1:17137)
+                           to wk-wom-dati-precedenti
+                 end-read
+                 move old-wom-desc            to wom-desc
+                 move old-wom-days            to wom-days
+                 move old-wom-macrogroups     to wom-macrogroups
+                 move old-wom-effort          to wom-effort
+                 perform varying idx from 1 by 1
+                           until idx > 7
+                    perform varying idx2 from 1 by 1
+                              until idx2 > 20
+                       move old-wom-split-el-split-sigla(idx, idx2)
+                         to wom-split-el-split-sigla(idx, idx2)
+                       move old-wom-split-el-split-int-code(idx, idx2)
+                         to wom-split-el-split-int-code(idx, idx2)
+                       move old-wom-split-el-split-ss(idx, idx2)
+                         to wom-split-el-split-ss(idx, idx2)
+                       move old-wom-split-el-split-primary(idx, idx2)
+                         to wom-split-el-split-primary(idx, idx2)
+                    end-perform
                  end-perform
+                 move old-wom-dur-code        to wom-dur-code
+                 move old-wom-mcg-default-tab to wom-mcg-default-tab
+                 if not wom-gia-esistente
+      *             OLD-WOM-FILLER/N1/N2/N3 erano spazio morto: non
+      *             vanno riportati, altrimenti i nuovi campi di audit
+      *             e il contatore di utilizzo nascerebbero pieni di
+      *             sporcizia.
+                    initialize wom-filler wom-filler-n1
+                               wom-filler-n2 wom-filler-n3
+                    write wom-rec
+                          invalid add 1 to num-duplicati
+                      not invalid add 1 to num-scritti
+                    end-write
+                 else
+                    if wom-data(1:17137) = wk-wom-dati-precedenti
+                       add 1 to num-duplicati
+                    else
+                       rewrite wom-rec
+                       add 1 to num-aggiornati
+                    end-if
+                 end-if
               end-perform
-              move old-wom-dur-code        to wom-dur-code       
-              move old-wom-mcg-default-tab to wom-mcg-default-tab
-              move old-wom-filler          to wom-filler         
-              move old-wom-filler-n1       to wom-filler-n1      
-              move old-wom-filler-n2       to wom-filler-n2      
-              move old-wom-filler-n3       to wom-filler-n3      
-       
-              write wom-rec
-           end-perform
+           end-if.
            close       wodmap old-wodmap.
+
+           perform SCRIVI-CONVLOG.
+
+           if not link-batch
+              if num-duplicati > 0 or num-aggiornati > 0
+                 move num-duplicati  to r-num-duplicati-disp
+                 move num-aggiornati to r-num-aggiornati-disp
+                 display message "Conversione wodmap completata: "
+                                  r-num-aggiornati-disp
+                                  " modelli aggiornati, "
+                                  r-num-duplicati-disp
+                                  " gia' presenti e invariati"
+                            title "Conversione wodmap"
+                             icon 3
+              end-if
+           end-if.
+
+           if errori
+              move -1 to link-status
+           end-if.
+           goback.
+
+      ***---
+       SCRIVI-CONVLOG.
+      *    Traccia l'esito del lancio in CONVLOG, cosi' chi controlla
+      *    le conversioni non deve fidarsi solo del messaggio a video.
+           open extend convlog.
+           if status-convlog = "35"
+              open output convlog
+           end-if.
+           move "conv-wodmap"   to clg-programma.
+           accept clg-data      from century-date.
+           accept clg-ora       from time.
+           move num-letti        to clg-letti.
+           compute clg-scritti = num-scritti + num-aggiornati.
+           move num-duplicati    to clg-scartati.
+           write clg-rec.
+           close convlog.
