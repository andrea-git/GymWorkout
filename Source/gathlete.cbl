@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      gathlete.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Maintenance screen per l'anagrafica atleti/clienti: crea o
+      *    modifica un atleta (dati anagrafici, contatti, modello di
+      *    scheda assegnato), cosi' i report che oggi lavorano sul
+      *    solo codice numerico possono risalire al nominativo.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "athletes.sl".
+       copy "wodmap.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "athletes.fd".
+       copy "wodmap.fd".
+
+       WORKING-STORAGE SECTION.
+       copy "acugui.def".
+
+       77  status-athletes      pic xx.
+       77  status-wodmap        pic xx.
+       77  wk-vecchio-wom-code  pic 9(3).
+
+       77  controlli            pic xx.
+           88 tutto-ok          value "OK".
+           88 errori            value "ER".
+       77  filler               pic 9.
+           88 fine-programma    value 1 false 0.
+       77  filler               pic 9.
+           88 modo-nuovo        value 1 false 0.
+
+      * IDENTIFICATIVI DEI CONTROLLI DELLA SCREEN FORM1
+       78  78-ID-ef-codice       value 1.
+       78  78-ID-ef-cognome      value 2.
+       78  78-ID-ef-nome         value 3.
+       78  78-ID-ef-nascita      value 4.
+       78  78-ID-ef-telefono     value 5.
+       78  78-ID-ef-email        value 6.
+       78  78-ID-ef-iscrizione   value 7.
+       78  78-ID-ef-wom          value 8.
+       78  78-ID-ef-stato        value 9.
+       78  78-ID-pb-salva        value 10.
+       78  78-ID-pb-nuovo        value 11.
+       78  78-ID-pb-esci         value 12.
+
+       77  control-id            pic 9(4).
+
+      * BUFFER DI SCAMBIO CON I CONTROLLI DELLA SCREEN
+       77  ef-codice-buf         pic 9(18).
+       77  ef-cognome-buf        pic x(40).
+       77  ef-nome-buf           pic x(40).
+       77  ef-nascita-buf        pic 9(8).
+       77  ef-telefono-buf       pic x(20).
+       77  ef-email-buf          pic x(60).
+       77  ef-iscrizione-buf     pic 9(8).
+       77  ef-wom-buf            pic 9(3).
+       77  ef-stato-buf          pic x.
+
+       SCREEN SECTION.
+       01  Form1.
+           05 ef-codice     line 2  col 22 pic 9(18)
+                                            using ef-codice-buf.
+           05 ef-cognome    line 3  col 22 pic x(40)
+                                            using ef-cognome-buf.
+           05 ef-nome       line 4  col 22 pic x(40)
+                                            using ef-nome-buf.
+           05 ef-nascita    line 5  col 22 pic 9(8)
+                                            using ef-nascita-buf.
+           05 ef-telefono   line 6  col 22 pic x(20)
+                                            using ef-telefono-buf.
+           05 ef-email      line 7  col 22 pic x(60)
+                                            using ef-email-buf.
+           05 ef-iscrizione line 8  col 22 pic 9(8)
+                                            using ef-iscrizione-buf.
+           05 ef-wom        line 9  col 22 pic 9(3)
+                                            using ef-wom-buf.
+           05 ef-stato      line 10 col 22 pic x
+                                            using ef-stato-buf.
+           05 pb-salva      line 12 col 5  pic x(10) value "Salva".
+           05 pb-nuovo      line 12 col 20 pic x(10) value "Nuovo".
+           05 pb-esci       line 12 col 35 pic x(10) value "Esci".
+
+       LINKAGE SECTION.
+       77  link-ath-code          pic 9(18).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-ath-code.
+      ******************************************************************
+
+       MAIN-LOGIC.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform CARICA-RECORD-INIZIALE
+              perform GESTIONE-SCHERMO
+              perform CHIUDI-FILES
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok       to true.
+           set fine-programma to false.
+           set modo-nuovo     to false.
+
+      ***---
+       APRI-FILES.
+           open i-o athletes.
+           if status-athletes = "35"
+              open output athletes
+              close athletes
+              open i-o athletes
+           end-if.
+           if status-athletes not = "00" and not = "05"
+              set errori to true
+           end-if.
+
+           open i-o wodmap.
+
+      ***---
+       CARICA-RECORD-INIZIALE.
+      *    Se arrivo con un codice gia' assegnato modifico quell'atleta,
+      *    altrimenti parto da una scheda vuota pronta per essere
+      *    salvata come nuovo codice.
+           if link-ath-code = 0
+              perform PREDISPONI-NUOVO
+           else
+              move link-ath-code to ath-code
+              read athletes
+                   invalid perform PREDISPONI-NUOVO
+                  not invalid perform CARICA-DA-RECORD
+              end-read
+           end-if.
+
+      ***---
+       PREDISPONI-NUOVO.
+           set modo-nuovo to true.
+           initialize ath-rec.
+           move link-ath-code to ath-code.
+           set ath-attivo to true.
+           perform CARICA-DA-RECORD.
+
+      ***---
+       CARICA-DA-RECORD.
+           move ath-code             to ef-codice-buf.
+           move ath-cognome          to ef-cognome-buf.
+           move ath-nome             to ef-nome-buf.
+           move ath-data-nascita     to ef-nascita-buf.
+           move ath-telefono         to ef-telefono-buf.
+           move ath-email            to ef-email-buf.
+           move ath-data-iscrizione  to ef-iscrizione-buf.
+           move ath-wom-code         to ef-wom-buf.
+           move ath-stato            to ef-stato-buf.
+
+      ***---
+       GESTIONE-SCHERMO.
+           display Form1.
+           perform until fine-programma
+              accept Form1
+              perform GESTIONE-CONTROLLI
+           end-perform.
+
+      ***---
+       GESTIONE-CONTROLLI.
+           copy "gathlete-ELENCO-ID.cpy".
+
+           evaluate control-id
+           when 78-ID-pb-salva
+                perform SALVA-RECORD
+           when 78-ID-pb-nuovo
+                perform PREDISPONI-NUOVO
+                display Form1
+           when 78-ID-pb-esci
+                set fine-programma to true
+           end-evaluate.
+
+      ***---
+       SALVA-RECORD.
+           if ef-wom-buf not = 0
+              move ef-wom-buf to wom-code
+              read wodmap
+                   invalid
+                      display message "Modello " ef-wom-buf
+                                 " inesistente" icon mb-warning-icon
+                      exit paragraph
+              end-read
+           end-if.
+
+           move ath-wom-code      to wk-vecchio-wom-code.
+
+           move ef-codice-buf     to ath-code.
+           move ef-cognome-buf    to ath-cognome.
+           move ef-nome-buf       to ath-nome.
+           move ef-nascita-buf    to ath-data-nascita.
+           move ef-telefono-buf   to ath-telefono.
+           move ef-email-buf      to ath-email.
+           move ef-iscrizione-buf to ath-data-iscrizione.
+           move ef-wom-buf        to ath-wom-code.
+           move ef-stato-buf      to ath-stato.
+
+           if modo-nuovo
+              accept ath-data-creazione from century-date
+              write ath-rec
+                    invalid display message "Codice " ath-code
+                               " gia' esistente" icon mb-warning-icon
+                   not invalid
+                      set modo-nuovo to false
+                      perform AGGIORNA-CONTATORI-WOM
+              end-write
+           else
+              accept ath-data-ultima-modifica from century-date
+              rewrite ath-rec
+                      invalid display message "Impossibile salvare"
+                                 icon mb-warning-icon
+                     not invalid perform AGGIORNA-CONTATORI-WOM
+              end-rewrite
+           end-if.
+
+      ***---
+       AGGIORNA-CONTATORI-WOM.
+      *    WOM-CONTATORE-UTILIZZO conta quanti atleti hanno oggi quel
+      *    modello assegnato: va decrementato sul vecchio modello e
+      *    incrementato sul nuovo, solo se l'assegnazione e' cambiata.
+           if wk-vecchio-wom-code not = ef-wom-buf
+              if wk-vecchio-wom-code not = 0
+                 move wk-vecchio-wom-code to wom-code
+                 read wodmap
+                      invalid continue
+                     not invalid
+                         if wom-contatore-utilizzo > 0
+                            subtract 1 from wom-contatore-utilizzo
+                         end-if
+                         rewrite wom-rec
+                 end-read
+              end-if
+              if ef-wom-buf not = 0
+                 move ef-wom-buf to wom-code
+                 read wodmap
+                      invalid continue
+                     not invalid
+                         add 1 to wom-contatore-utilizzo
+                         rewrite wom-rec
+                 end-read
+              end-if
+           end-if.
+
+      ***---
+       CHIUDI-FILES.
+           close athletes wodmap.
