@@ -0,0 +1,169 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      gblock.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Utility di amministrazione per FBLOCK: scorre i lock
+      *    applicativi registrati (programma, data/ora, finestra) e
+      *    permette di rilasciare quelli rimasti "orfani" dopo la
+      *    chiusura anomala del programma che li aveva presi, senza
+      *    dover ricorrere a genfiles (che li azzera tutti insieme).
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "fblock.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "fblock.fd".
+
+       WORKING-STORAGE SECTION.
+       copy "acugui.def".
+
+       77  status-fblock         pic xx.
+
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 fine-programma     value 1 false 0.
+       77  filler                pic 9.
+           88 esiste-lock        value 1 false 0.
+
+      * IDENTIFICATIVI DEI CONTROLLI DELLA SCREEN FORM1
+       78  78-ID-pb-succ         value 1.
+       78  78-ID-pb-rilascia     value 2.
+       78  78-ID-pb-esci         value 3.
+
+       77  control-id            pic 9(4).
+
+      * BUFFER DI SCAMBIO CON I CONTROLLI DELLA SCREEN
+       77  ef-prog-id-buf        pic x(15).
+       77  ef-data-buf           pic 9(8).
+       77  ef-ora-buf            pic 9(8).
+       77  ef-hnd-buf            pic s9(9).
+
+       SCREEN SECTION.
+       01  Form1.
+           05 ef-prog-id  line 2  col 22  pic x(15)
+                                           using ef-prog-id-buf.
+           05 ef-data     line 3  col 22  pic 9(8)
+                                           using ef-data-buf.
+           05 ef-ora      line 4  col 22  pic 9(8)
+                                           using ef-ora-buf.
+           05 ef-hnd      line 5  col 22  pic s9(9)
+                                           using ef-hnd-buf.
+           05 pb-succ     line 7  col 5   pic x(15) value
+                                    "Prossimo lock".
+           05 pb-rilascia line 7  col 22  pic x(15) value "Rilascia".
+           05 pb-esci     line 7  col 39  pic x(10) value "Esci".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       MAIN-LOGIC.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform CARICA-PRIMO-LOCK
+              if esiste-lock
+                 perform GESTIONE-SCHERMO
+              else
+                 display message "Nessun lock attivo in FBLOCK"
+                            title "Rilascio lock"
+                             icon mb-information-icon
+              end-if
+              perform CHIUDI-FILES
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok       to true.
+           set fine-programma to false.
+           set esiste-lock    to false.
+
+      ***---
+       APRI-FILES.
+           open i-o fblock.
+           if status-fblock = "35"
+              open output fblock
+              close fblock
+              open i-o fblock
+           end-if.
+           if status-fblock not = "00" and not = "05"
+              set errori to true
+           end-if.
+
+      ***---
+       CARICA-PRIMO-LOCK.
+           move low-value to FB-PRI-KEY.
+           start fblock key >= FB-PRI-KEY
+                 invalid set esiste-lock to false
+                not invalid perform LEGGI-PROSSIMO-LOCK
+           end-start.
+
+      ***---
+       LEGGI-PROSSIMO-LOCK.
+      *    Scorre in avanti; a fine file riparte dall'inizio, cosi' con
+      *    "Prossimo lock" si puo' rivedere ciclicamente tutto FBLOCK.
+           read fblock next
+                at end perform CARICA-PRIMO-LOCK
+               not at end
+                   set esiste-lock to true
+                   perform CARICA-DA-RECORD
+           end-read.
+
+      ***---
+       CARICA-DA-RECORD.
+           move FB-PROG-ID  to ef-prog-id-buf.
+           move FB-DATA     to ef-data-buf.
+           move FB-ORA      to ef-ora-buf.
+           move FB-HND-WIN  to ef-hnd-buf.
+
+      ***---
+       GESTIONE-SCHERMO.
+           display Form1.
+           perform until fine-programma
+              accept Form1
+              perform GESTIONE-CONTROLLI
+           end-perform.
+
+      ***---
+       GESTIONE-CONTROLLI.
+      *    Nessun campo della Form1 e' editabile (sono tutti di sola
+      *    visualizzazione), quindi qui basta smistare i pulsanti.
+           evaluate control-id
+           when 78-ID-pb-succ
+                perform LEGGI-PROSSIMO-LOCK
+                display Form1
+           when 78-ID-pb-rilascia
+                perform RILASCIA-LOCK
+           when 78-ID-pb-esci
+                set fine-programma to true
+           end-evaluate.
+
+      ***---
+       RILASCIA-LOCK.
+           delete fblock
+                  invalid
+                     display message "Impossibile rilasciare il lock"
+                                icon mb-warning-icon
+                 not invalid
+                     perform LEGGI-PROSSIMO-LOCK
+                     if esiste-lock
+                        display Form1
+                     else
+                        display message "Nessun altro lock attivo"
+                                   title "Rilascio lock"
+                                    icon mb-information-icon
+                        set fine-programma to true
+                     end-if
+           end-delete.
+
+      ***---
+       CHIUDI-FILES.
+           close fblock.
