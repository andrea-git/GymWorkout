@@ -0,0 +1,140 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      gcheckin.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Registro ingressi in palestra: la reception digita il
+      *    codice atleta e preme "Registra", il programma verifica che
+      *    l'atleta esista, scrive una riga in CHECKIN con data e ora
+      *    correnti e torna pronto per il prossimo ingresso.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "checkin.sl".
+       copy "athletes.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "checkin.fd".
+       copy "athletes.fd".
+
+       WORKING-STORAGE SECTION.
+       copy "acugui.def".
+       copy "acucobol.def".
+
+       77  status-checkin       pic xx.
+       77  status-athletes      pic xx.
+
+       77  controlli            pic xx.
+           88 tutto-ok          value "OK".
+           88 errori            value "ER".
+       77  filler               pic 9.
+           88 fine-programma    value 1 false 0.
+
+      * IDENTIFICATIVI DEI CONTROLLI DELLA SCREEN FORM1
+       78  78-ID-ef-codice       value 1.
+       78  78-ID-pb-registra     value 2.
+       78  78-ID-pb-esci         value 3.
+
+       77  control-id            pic 9(4).
+
+      * BUFFER DI SCAMBIO CON I CONTROLLI DELLA SCREEN
+       77  ef-codice-buf         pic 9(18).
+       77  ef-nominativo-buf     pic x(81).
+
+       SCREEN SECTION.
+       01  Form1.
+           05 ef-codice     line 2  col 22 pic 9(18)
+                                            using ef-codice-buf.
+           05 ef-nominativo line 3  col 22 pic x(81)
+                                            using ef-nominativo-buf.
+           05 pb-registra   line 5  col 5  pic x(12) value "Registra".
+           05 pb-esci       line 5  col 20 pic x(12) value "Esci".
+
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+
+       MAIN-LOGIC.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform GESTIONE-SCHERMO
+              perform CHIUDI-FILES
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok       to true.
+           set fine-programma to false.
+           move spaces        to ef-nominativo-buf.
+
+      ***---
+       APRI-FILES.
+           open i-o checkin.
+           if status-checkin = "35"
+              open output checkin
+              close checkin
+              open i-o checkin
+           end-if.
+           if status-checkin not = "00" and not = "05"
+              set errori to true
+           end-if.
+
+           open input athletes.
+
+      ***---
+       GESTIONE-SCHERMO.
+           display Form1.
+           perform until fine-programma
+              accept Form1
+              perform GESTIONE-CONTROLLI
+           end-perform.
+
+      ***---
+       GESTIONE-CONTROLLI.
+           copy "gcheckin-ELENCO-ID.cpy".
+
+           evaluate control-id
+           when 78-ID-pb-registra
+                perform REGISTRA-INGRESSO
+           when 78-ID-pb-esci
+                set fine-programma to true
+           end-evaluate.
+
+      ***---
+       REGISTRA-INGRESSO.
+           move ef-codice-buf to ath-code.
+           read athletes
+                invalid
+                   display message "Atleta " ef-codice-buf
+                              " inesistente" icon mb-warning-icon
+                   exit paragraph
+           end-read.
+
+           move ath-code            to chk-code.
+           accept chk-data          from century-date.
+           accept chk-ora           from time.
+           accept SYSTEM-INFORMATION from system-info.
+           move SYSTEM-INFO-USER-ID to chk-utente-registrazione.
+           write chk-rec
+                 invalid
+                    display message "Ingresso gia' registrato"
+                               icon mb-warning-icon
+           end-write.
+
+           string ath-cognome delimited by size
+                  " "         delimited by size
+                  ath-nome    delimited by size
+                  into ef-nominativo-buf.
+           display Form1.
+           move 0     to ef-codice-buf.
+           move spaces to ef-nominativo-buf.
+           display Form1.
+
+      ***---
+       CHIUDI-FILES.
+           close checkin athletes.
