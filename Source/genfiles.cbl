@@ -13,18 +13,15 @@
            copy "intexe.sl".   
            copy "duration.sl".    
            copy "wodmap.sl".     
+           copy "athletes.sl".
            copy "tmp-grp-exe.sl".
            copy "tmp-wod-exe.sl".
            copy "tmp-exe.sl".     
            copy "zoom-wodbook.sl".
-      *
-       SELECT FBLOCK
-           ASSIGN       TO DISK "FBLOCK"
-           ORGANIZATION IS INDEXED
-           ACCESS MODE  IS DYNAMIC
-           LOCK MODE    IS AUTOMATIC WITH LOCK ON RECORD 
-           FILE STATUS  IS STATO-IO
-           RECORD KEY   IS FB-PRI-KEY.
+           copy "fblock.sl".
+           copy "convlog.sl".
+           copy "convckpt.sl".
+           copy "checkin.sl".
       *
 
       *****************************************************************
@@ -38,20 +35,16 @@
            copy "intexe.fd".    
            copy "duration.fd".    
            copy "wodmap.fd".     
+           copy "athletes.fd".
            copy "tmp-grp-exe.fd". 
            copy "tmp-wod-exe.fd".
            copy "tmp-exe.fd".
            copy "zoom-wodbook.fd".
-      *                               
-       FD  FBLOCK
-           LABEL RECORD IS STANDARD.
-       01  REC-FBLOCK.
-           05 FB-PRI-KEY.
-              10 FB-PROG-ID    PIC  X(15).
-              10 FB-DATA       PIC  9(8).
-              10 FB-ORA        PIC  9(8).
-           05 FB-HND-WIN       PIC S9(9).
-       
+           copy "fblock.fd".
+           copy "convlog.fd".
+           copy "convckpt.fd".
+           copy "checkin.fd".
+      *
        WORKING-STORAGE SECTION.
            COPY "acucobol.def".
 
@@ -63,6 +56,7 @@
        77  status-intexe         pic xx.
        77  status-duration       pic xx.
        77  status-wodmap         pic xx.
+       77  status-athletes       pic xx.
        77  status-tmp-grp-exe    pic xx.
        77  path-tmp-grp-exe      pic x. 
        77  status-tmp-exe        pic xx.
@@ -71,15 +65,21 @@
        77  path-tmp-wod-exe      pic x.
        77  status-zoom-wodbook   pic xx.
        77  path-zoom-wodbook     pic x.
-       77  stato-io              pic xx.  
-
-       78  titolo            value "Generazione files".
+       77  status-fblock         pic xx.
+       77  status-convlog        pic xx.
+       77  status-convckpt       pic xx.
+       77  status-checkin        pic xx.
 
        LINKAGE SECTION.
        77  link-status       signed-short.
+      *    "S" quando il lancio e' parte di una catena automatica con
+      *    l'impianto potenzialmente ancora in uso (vedi st-batch-
+      *    notturno): in quel caso i lock applicativi in FBLOCK vanno
+      *    lasciati stare, non azzerati come nel bootstrap manuale.
+       77  link-preserva-lock pic x.
 
       ******************************************************************
-       PROCEDURE DIVISION USING link-status.
+       PROCEDURE DIVISION USING link-status link-preserva-lock.
        DECLARATIVES.
       ***---
        EXERCISES-ERR SECTION.
@@ -88,12 +88,12 @@
            when "35" continue
            when "39"
                 display message "File [exercises] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[exercises] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.       
@@ -105,12 +105,12 @@
            when "35" continue
            when "39"
                 display message "File [GROUPS] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[GROUPS] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.      
@@ -122,12 +122,12 @@
            when "35" continue
            when "39"
                 display message "File [MACROGROUPS] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[MACROGROUPS] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                                        
            end-evaluate.               
@@ -139,12 +139,12 @@
            when "35" continue
            when "39"
                 display message "File [TWODBOOK] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[TWODBOOK] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.               
@@ -156,12 +156,12 @@
            when "35" continue
            when "39"
                 display message "File [RWODBOOK] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[RWODBOOK] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.               
@@ -173,12 +173,12 @@
            when "35" continue
            when "39"
                 display message "File [INTEXE] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[INTEXE] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.    
@@ -190,12 +190,12 @@
            when "35" continue
            when "39"
                 display message "File [DURATION] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[DURATION] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            end-evaluate.    
@@ -207,15 +207,129 @@
            when "35" continue
            when "39"
                 display message "File [WODMAP] Mismatch size!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
            when "98"
                 display message "[WODMAP] Indexed file corrupt!"
-                           title titolo
+                           title "Generazione files"
                             icon 3
                 
-           end-evaluate.    
+           end-evaluate.
+
+      ***---
+       ATHLETES-ERR SECTION.
+           use after error procedure on athletes.
+           evaluate status-athletes
+           when "35" continue
+           when "39"
+                display message "File [ATHLETES] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[ATHLETES] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       TMP-GRP-EXE-ERR SECTION.
+           use after error procedure on tmp-grp-exe.
+           evaluate status-tmp-grp-exe
+           when "35" continue
+           when "39"
+                display message "File [TMP-GRP-EXE] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[TMP-GRP-EXE] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       TMP-WOD-EXE-ERR SECTION.
+           use after error procedure on tmp-wod-exe.
+           evaluate status-tmp-wod-exe
+           when "35" continue
+           when "39"
+                display message "File [TMP-WOD-EXE] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[TMP-WOD-EXE] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       ZOOM-WODBOOK-ERR SECTION.
+           use after error procedure on zoom-wodbook.
+           evaluate status-zoom-wodbook
+           when "35" continue
+           when "39"
+                display message "File [ZOOM-WODBOOK] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[ZOOM-WODBOOK] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       CONVLOG-ERR SECTION.
+           use after error procedure on convlog.
+           evaluate status-convlog
+           when "35" continue
+           when "39"
+                display message "File [CONVLOG] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       CONVCKPT-ERR SECTION.
+           use after error procedure on convckpt.
+           evaluate status-convckpt
+           when "35" continue
+           when "39"
+                display message "File [CONVCKPT] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[CONVCKPT] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
+
+      ***---
+       CHECKIN-ERR SECTION.
+           use after error procedure on checkin.
+           evaluate status-checkin
+           when "35" continue
+           when "39"
+                display message "File [CHECKIN] Mismatch size!"
+                           title "Generazione files"
+                            icon 3
+
+           when "98"
+                display message "[CHECKIN] Indexed file corrupt!"
+                           title "Generazione files"
+                            icon 3
+
+           end-evaluate.
 
        END DECLARATIVES.
 
@@ -295,8 +409,76 @@
            end-if.
            close wodmap.
 
-           delete file fblock.
-           open output fblock.
-           close       fblock.
+           open input athletes.
+           if status-athletes = "35"
+              open output athletes
+              if status-athletes not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close athletes.
+
+      *    TMP-EXE non compare qui: e' un tracciato assegnato dinamica-
+      *    mente su PATH-TMP-EXE e ricreato con OPEN OUTPUT ad ogni
+      *    stampa da st-wod-batch, quindi non serve pre-crearlo.
+           open input tmp-grp-exe.
+           if status-tmp-grp-exe = "35"
+              open output tmp-grp-exe
+              if status-tmp-grp-exe not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close tmp-grp-exe.
+
+           open input tmp-wod-exe.
+           if status-tmp-wod-exe = "35"
+              open output tmp-wod-exe
+              if status-tmp-wod-exe not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close tmp-wod-exe.
+
+           open input zoom-wodbook.
+           if status-zoom-wodbook = "35"
+              open output zoom-wodbook
+              if status-zoom-wodbook not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close zoom-wodbook.
+
+           open input convlog.
+           if status-convlog = "35"
+              open output convlog
+              if status-convlog not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close convlog.
+
+           open input convckpt.
+           if status-convckpt = "35"
+              open output convckpt
+              if status-convckpt not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close convckpt.
+
+           open input checkin.
+           if status-checkin = "35"
+              open output checkin
+              if status-checkin not = "00"
+                 move -1 to link-status
+              end-if
+           end-if.
+           close checkin.
+
+           if link-preserva-lock not = "S"
+              delete file fblock
+              open output fblock
+              close       fblock
+           end-if.
 
            goback.
