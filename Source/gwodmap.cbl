@@ -0,0 +1,291 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      gwodmap.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Maintenance screen per i modelli di scheda (wodmap): crea o
+      *    modifica uno split settimanale, il suo effort e i default di
+      *    macrogruppo, e permette di clonare un modello esistente sotto
+      *    un nuovo codice invece di doverlo ridigitare da zero.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "wodmap.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "wodmap.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+       copy "acugui.def".
+       copy "acucobol.def".
+
+       77  status-wodmap         pic xx.
+       77  status-macrogroups    pic xx.
+
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 trovato            value 1 false 0.
+       77  filler                pic 9.
+           88 fine-programma     value 1 false 0.
+       77  filler                pic 9.
+           88 modo-nuovo         value 1 false 0.
+
+      * IDENTIFICATIVI DEI CONTROLLI DELLA SCREEN FORM1
+       78  78-ID-ef-codice       value 1.
+       78  78-ID-ef-descr        value 2.
+       78  78-ID-ef-days         value 3.
+       78  78-ID-ef-macro        value 4.
+       78  78-ID-ef-durata       value 5.
+       78  78-ID-ef-effort       value 6.
+       78  78-ID-pb-salva        value 7.
+       78  78-ID-pb-nuovo        value 8.
+       78  78-ID-pb-clona        value 9.
+       78  78-ID-pb-esci         value 10.
+       78  78-ID-ef-giorno       value 11.
+       78  78-ID-pb-default      value 12.
+
+       77  control-id            pic 9(4).
+
+      * BUFFER DI SCAMBIO CON I CONTROLLI DELLA SCREEN
+       77  ef-codice-buf         pic 9(3).
+       77  ef-descr-buf          pic x(100).
+       77  ef-days-buf           pic 9.
+       77  ef-macro-buf          pic 99.
+       77  ef-durata-buf         pic 99.
+       77  ef-effort-buf         pic 99.
+       77  ef-giorno-buf         pic 9.
+
+      * APPOGGIO PER "SALVA CON NOME" / CLONA
+       77  wom-code-origine      pic 9(3).
+       77  wom-code-nuovo        pic 9(3).
+
+      * APPOGGIO PER L'AUTO-POPOLAMENTO DI UN NUOVO GIORNO DI SPLIT
+      * DAI DEFAULT DI MACROGRUPPO (WOM-MCG-DEFAULT-TAB)
+       77  ix                    pic 99.
+       77  jx                    pic 99.
+       77  giorno-da-popolare    pic 9.
+
+       SCREEN SECTION.
+       01  Form1.
+           05 ef-codice   line 2  col 20  pic 9(3)  using ef-codice-buf.
+           05 ef-descr    line 3  col 20  pic x(40) using ef-descr-buf.
+           05 ef-days     line 4  col 20  pic 9     using ef-days-buf.
+           05 ef-macro    line 5  col 20  pic 99    using ef-macro-buf.
+           05 ef-durata   line 6  col 20  pic 99    using ef-durata-buf.
+           05 ef-effort   line 7  col 20  pic 99    using ef-effort-buf.
+           05 ef-giorno   line 8  col 20  pic 9     using ef-giorno-buf.
+           05 pb-default  line 8  col 35  pic x(20) value
+                                    "Applica default mcg".
+           05 pb-salva    line 10 col 5   pic x(10) value "Salva".
+           05 pb-nuovo    line 10 col 20  pic x(10) value "Nuovo".
+           05 pb-clona    line 10 col 35  pic x(10) value "Clona".
+           05 pb-esci     line 10 col 50  pic x(10) value "Esci".
+
+       LINKAGE SECTION.
+       77  link-wom-code          pic 9(3).
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-wom-code.
+      ******************************************************************
+
+       MAIN-LOGIC.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform CARICA-RECORD-INIZIALE
+              perform GESTIONE-SCHERMO
+              perform CHIUDI-FILES
+           end-if.
+           goback.
+
+      ***---
+       INIT.
+           set tutto-ok       to true.
+           set trovato        to false.
+           set fine-programma to false.
+           set modo-nuovo     to false.
+
+      ***---
+       APRI-FILES.
+           open i-o wodmap.
+           if status-wodmap = "35"
+              open output wodmap
+              close wodmap
+              open i-o wodmap
+           end-if.
+           if status-wodmap not = "00" and not = "05"
+              set errori to true
+           end-if.
+
+           open input macrogroups.
+
+      ***---
+       CARICA-RECORD-INIZIALE.
+      *    Se arrivo con un codice gia' assegnato modifico quel modello,
+      *    altrimenti parto da un modello vuoto pronto per essere
+      *    salvato come nuovo codice.
+           if link-wom-code = 0
+              perform PREDISPONI-NUOVO
+           else
+              move link-wom-code to wom-code
+              read wodmap
+                   invalid perform PREDISPONI-NUOVO
+                  not invalid perform CARICA-DA-RECORD
+              end-read
+           end-if.
+
+      ***---
+       PREDISPONI-NUOVO.
+           set modo-nuovo to true.
+           initialize wom-rec.
+           move link-wom-code to wom-code.
+           perform CARICA-DA-RECORD.
+
+      ***---
+       CARICA-DA-RECORD.
+           move wom-code    to ef-codice-buf.
+           move wom-desc    to ef-descr-buf.
+           move wom-days    to ef-days-buf.
+           move wom-macrogroups to ef-macro-buf.
+           move wom-dur-code    to ef-durata-buf.
+           move wom-effort      to ef-effort-buf.
+
+      ***---
+       GESTIONE-SCHERMO.
+           display Form1.
+           perform until fine-programma
+              accept Form1
+              perform GESTIONE-CONTROLLI
+           end-perform.
+
+      ***---
+       GESTIONE-CONTROLLI.
+           copy "gwodmap-ELENCO-ID.cpy".
+
+           evaluate control-id
+           when 78-ID-pb-salva
+                perform SALVA-RECORD
+           when 78-ID-pb-nuovo
+                perform PREDISPONI-NUOVO
+                display Form1
+           when 78-ID-pb-clona
+                perform CLONA-RECORD
+           when 78-ID-pb-default
+                move ef-giorno-buf to giorno-da-popolare
+                if giorno-da-popolare > 0
+                   and giorno-da-popolare <= 7
+                   perform POPOLA-GIORNO-DA-DEFAULT
+                end-if
+           when 78-ID-pb-esci
+                set fine-programma to true
+           end-evaluate.
+
+      ***---
+       SALVA-RECORD.
+           move ef-codice-buf to wom-code.
+           move ef-descr-buf  to wom-desc.
+           move ef-days-buf   to wom-days.
+           move ef-macro-buf  to wom-macrogroups.
+           move ef-durata-buf to wom-dur-code.
+           move ef-effort-buf to wom-effort.
+
+           accept SYSTEM-INFORMATION from system-info.
+           move SYSTEM-INFO-USER-ID  to wom-utente-ultima-modifica.
+
+           if modo-nuovo
+              accept wom-data-creazione from century-date
+              write wom-rec
+                    invalid display message "Codice " wom-code
+                               " gia' esistente" icon mb-warning-icon
+                   not invalid set modo-nuovo to false
+              end-write
+           else
+              accept wom-data-ultima-modifica from century-date
+              rewrite wom-rec
+                      invalid display message "Impossibile salvare"
+                                 icon mb-warning-icon
+              end-rewrite
+           end-if.
+
+      ***---
+       CLONA-RECORD.
+      *    Duplica il modello corrente (split, default di macrogruppo,
+      *    effort compresi) sotto un nuovo codice, cosi' un nuovo mese
+      *    di programma parte come variazione di quello attuale invece
+      *    che da zero.
+           move wom-code to wom-code-origine.
+           read wodmap
+                invalid
+                   display message "Salva il modello prima di clonarlo"
+                      icon mb-warning-icon
+                   exit paragraph
+           end-read.
+
+           move wom-code-origine to wom-code-nuovo.
+           perform until 1 = 2
+              add 1 to wom-code-nuovo
+              move wom-code-nuovo to wom-code
+              read wodmap
+                   invalid exit perform
+              end-read
+           end-perform.
+
+           move wom-code-origine to wom-code.
+           read wodmap.
+
+           move wom-code-nuovo          to wom-code.
+           move 0                       to wom-contatore-utilizzo.
+           accept wom-data-creazione        from century-date.
+           move 0                       to wom-data-ultima-modifica.
+           move spaces                  to wom-utente-ultima-modifica.
+
+           write wom-rec
+                 invalid
+                    display message "Impossibile clonare il modello"
+                       icon mb-warning-icon
+                not invalid
+                    move wom-code-nuovo to ef-codice-buf, link-wom-code
+                    set modo-nuovo      to false
+                    display message "Modello clonato con codice "
+                                     wom-code-nuovo
+                                     icon mb-information-icon
+           end-write.
+
+      ***---
+       POPOLA-GIORNO-DA-DEFAULT.
+      *    Quando si attiva un nuovo giorno di split, propone per ogni
+      *    sigla dello slot il macrogruppo di default corrispondente in
+      *    WOM-MCG-DEFAULT-TAB, cosi' non va ridigitato slot per slot.
+           move 1 to ix.
+           perform until ix > 20
+              if wom-split-el-split-sigla(giorno-da-popolare, ix)
+                 not = space
+                 move 1 to jx
+                 set trovato to false
+                 perform until jx > 15 or trovato
+                    if wom-sigla-default(jx) =
+                       wom-split-el-split-sigla(giorno-da-popolare, ix)
+                       set trovato to true
+                    else
+                       add 1 to jx
+                    end-if
+                 end-perform
+                 if trovato
+                    move wom-mcg-code-default(jx)
+                      to wom-split-el-split-mcg-code(giorno-da-popolare,
+                         ix)
+                 end-if
+              end-if
+              add 1 to ix
+           end-perform.
+
+      ***---
+       CHIUDI-FILES.
+           close wodmap macrogroups.
