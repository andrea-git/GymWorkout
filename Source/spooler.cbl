@@ -57,17 +57,17 @@
        78  78-col-kg2     value 11,12.
        78  78-col-buf2    value 12,70.     
 
-       78  78-col-rep3    value 13,53. |0.8
-       78  78-col-kg3     value 14,34. |0.82
-       78  78-col-buf3    value 15,90. |1.6
+       78  78-col-rep3    value 13,53.
+       78  78-col-kg3     value 14,34.
+       78  78-col-buf3    value 15,90.
 
-       78  78-col-rep4    value 16,74. |0.8
-       78  78-col-kg4     value 17,56. |0.82
-       78  78-col-buf4    value 19,15. |1.6
+       78  78-col-rep4    value 16,74.
+       78  78-col-kg4     value 17,56.
+       78  78-col-buf4    value 19,15.
 
-       78  78-col-rep5    value 19,96. |0.8
-       78  78-col-kg5     value 20,78. |0.82
-       78  78-col-buf5    value 22,35. |1.6
+       78  78-col-rep5    value 19,96.
+       78  78-col-kg5     value 20,78.
+       78  78-col-buf5    value 22,35.
 
        78  78-col-note    value 23,2.
            
@@ -100,7 +100,8 @@
            use after error procedure on STAMPA.
            set tutto-ok  to true.
            evaluate status-stampa
-           when "30" |Permanent Error!!!
+      *    Permanent Error!!!
+           when "30"
                 call "C$RERR" using extend-stat, text-message
                 display message "Trasmission Error on Windows Spooler."
                       x"0d0a""Riavviare il sistema GESLUX e riprovare."
@@ -116,7 +117,8 @@
            set tutto-ok to true.
            evaluate true
            when spl-apertura
-           when spl-apertura-anteprima   perform APERTURA
+           when spl-apertura-anteprima
+           when spl-apertura-file        perform APERTURA
            when spl-stringa              perform STAMPA-STRINGA
            when spl-oggetto              perform STAMPA-OGGETTO
            when spl-bitmap               perform STAMPA-BITMAP
@@ -130,6 +132,18 @@
        APERTURA.
            call "C$CALLEDBY"  using calling-program.
       *    SELEZIONO LA STAMPANTE
+           if spl-apertura-file
+              perform APERTURA-FILE
+           else
+              perform APERTURA-STAMPANTE
+           end-if.
+
+           if not spl-sta-annu
+              perform APERTURA-COMUNE
+           end-if.
+
+      ***---
+       APERTURA-STAMPANTE.
            if spl-apertura
               if spl-nome-stampante = space
                  call "WIN$PRINTER" using winprint-setup-old,
@@ -172,9 +186,9 @@
                     move "spooler" to spl-titolo-msgbox
                  end-if
                  if spl-nome-stampante not = space
-                    display message "Stampante non disponibile!"
-                              title spl-titolo-msgbox 
-                               icon mb-warning-icon
+                    display message "Stampante"
+                       " non disponibile!" title spl-titolo-msgbox
+                       icon mb-warning-icon
                  end-if
                  set spl-sta-annu to true
                  exit paragraph
@@ -201,14 +215,61 @@
                  if spl-titolo-msgbox = spaces
                     move "spooler" to spl-titolo-msgbox
                  end-if
-                 display message "Anteprima non disponibile"
-                           title spl-titolo-msgbox 
-                            icon mb-warning-icon
+                 display message "Anteprima"
+                    " non disponibile" title spl-titolo-msgbox
+                    icon mb-warning-icon
                  set spl-sta-annu to true
                  exit paragraph
               end-if
            end-if.
 
+      ***---
+       APERTURA-FILE.
+      *    Esportazione su file (es. stampante virtuale PDF) invece
+      *    che verso una coda di stampa fisica: la stampante da usare
+      *    e' quella indicata dalla variabile ambiente STAMPANTE_PDF
+      *    (una stampante virtuale gia' installata sulla postazione),
+      *    mentre il nome del file di destinazione viene ricavato da
+      *    SPL-NOME-FILE-EXPORT, o da SPL-NOME-JOB se non valorizzato.
+           accept spl-nome-stampante from environment "STAMPANTE_PDF".
+
+           if spl-nome-file-export = spaces
+              string spl-nome-job delimited space
+                     ".pdf"       delimited size
+                into spl-nome-file-export
+              end-string
+           end-if.
+
+           initialize winprint-selection.
+           move spl-nome-stampante to winprint-name.
+           call "WIN$PRINTER" using winprint-set-printer,
+                                    winprint-selection
+                             giving result.
+
+           if result = 1
+              call "WIN$PRINTER" using winprint-get-current-info,
+                                       winprint-selection
+                                giving result
+              perform ORIENTAMENTO-FOGLIO
+           end-if.
+
+           if result not = 1
+              if spl-titolo-msgbox = spaces
+                 move "spooler" to spl-titolo-msgbox
+              end-if
+              display message "Stampante virtuale PDF"
+                 " non disponibile" title spl-titolo-msgbox
+                 icon mb-warning-icon
+              set spl-sta-annu to true
+              exit paragraph
+           end-if.
+
+      *    Reindirizzo il flusso di stampa verso il file richiesto
+      *    invece che verso la coda di stampa fisica.
+           set environment "PRINTER" to spl-nome-file-export.
+
+      ***---
+       APERTURA-COMUNE.
       *    recupero le dimensioni del foglio
            perform CALCOLA-DIMENSIONI.
       *    setto il nome del job di stampa
@@ -247,9 +308,11 @@
 
       ***---
        STAMPA-STRINGA.
-           evaluate calling-program 
+           evaluate calling-program
            when "st-wod"
                 perform SETTA-COLONNE-WOD
+           when "st-wodmap"
+                perform SETTA-COLONNE-WOD
            end-evaluate.
 
       *    SETTO IL FONT
@@ -400,17 +463,17 @@
                              giving result.
 
            evaluate winprint-curr-papersize
-           when 8 |formato a3
-                if winprint-curr-orientation = 1|verticale
+           when 8  *> formato a3
+                if winprint-curr-orientation = 1 *> verticale
                    move 42   to como-altezza
                    move 29,7 to como-larghezza
                 else 
                    move 29,7 to como-altezza
                    move 42   to como-larghezza
                 end-if
-           when 9 |formato a4
+      *    formato a4 e qualsiasi altro: stessa logica di "a4"
            when other
-                if winprint-curr-orientation = 1|verticale
+                if winprint-curr-orientation = 1 *> verticale
                    move 29,7 to como-altezza
                    move 21   to como-larghezza
                 else
@@ -431,7 +494,7 @@
            call "WIN$PRINTER" using winprint-get-page-layout, 
                                     winprint-data,
                              giving result.
-           |WPRTDATA-COLUMNS-PER-PAGE
+            *> WPRTDATA-COLUMNS-PER-PAGE
 
            compute dim-crt = como-larghezza / wprtdata-columns-per-page.
 
@@ -462,122 +525,122 @@
                                          31, 34, 37, 39, 42, 45, 47, 50, 
                                          53, 55, 58, 62
                                     giving return-code
-                |EXERCISE
+                 *> EXERCISE
                 move 0,6               to winprint-col-start
                 move wprtalign-left  to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code  
-                |S
+                 *> S
                 move 78-col-s    to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |REPS
+                 *> REPS
                 move 78-col-reps       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code     
-                |REST
+                 *> REST
                 move 78-col-r          to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
 
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep1       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG
+                 *> KG
                 move 78-col-kg1        to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf1       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep2       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG                                          
+                 *> KG                                          
                 move 78-col-kg2        to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf2       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep3       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG                                          
+                 *> KG                                          
                 move 78-col-kg3        to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf3       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code                                    
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep4       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG                                          
+                 *> KG                                          
                 move 78-col-kg4        to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf4       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep5       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG                                          
+                 *> KG                                          
                 move 78-col-kg5        to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf5       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |NOTE
+                 *> NOTE
                 move 78-col-note       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
@@ -623,20 +686,20 @@
                                           winprint-column
                                    giving return-code   
                              
-                |REP                                         
+                 *> REP                                         
                 move 78-col-rep1       to winprint-col-start  
                 add 0,05               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG                                                                        
+                 *> KG                                                                        
                 move 78-col-kg1        to winprint-col-start  
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF                                         
+                 *> BUF                                         
                 move 78-col-buf1       to winprint-col-start 
                 add 0,1                to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
@@ -644,80 +707,80 @@
                                           winprint-column
                                    giving return-code
 
-                |REP                                                                      
+                 *> REP                                                                      
                 move 78-col-rep2       to winprint-col-start 
                 add 0,05               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG
+                 *> KG
                 move 78-col-kg2       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf2       to winprint-col-start 
                 add  0,1               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code          
-                |REP                                                                      
+                 *> REP                                                                      
                 move 78-col-rep3       to winprint-col-start 
                 add 0,05               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG
+                 *> KG
                 move 78-col-kg3       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf3       to winprint-col-start 
                 add  0,1               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code          
-                |REP                                                                      
+                 *> REP                                                                      
                 move 78-col-rep4       to winprint-col-start 
                 add 0,05               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG
+                 *> KG
                 move 78-col-kg4       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf4       to winprint-col-start 
                 add  0,1               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code                
-                |REP                                                                      
+                 *> REP                                                                      
                 move 78-col-rep5       to winprint-col-start 
                 add 0,05               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |KG
+                 *> KG
                 move 78-col-kg5       to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
                 call "WIN$PRINTER"  using winprint-set-page-column,
                                           winprint-column
                                    giving return-code
-                |BUF
+                 *> BUF
                 move 78-col-buf5       to winprint-col-start 
                 add  0,1               to winprint-col-start 
                 move wprtalign-left    to winprint-col-alignment
