@@ -0,0 +1,414 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-aderenza.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Confronta i macrogruppi pianificati per un giorno di split
+      *    di un modello wodmap con quelli effettivamente allenati da
+      *    un atleta in quella giornata, segnalando sia i macrogruppi
+      *    pianificati e saltati sia quelli allenati fuori piano.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "wodmap.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "wodmap.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-wodmap         pic xx.
+       77  status-macrogroups    pic xx.
+
+      * COSTANTI
+       78  titolo                value "Aderenza al piano".
+       78  78-max-mcg            value 20.
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 mcg-trovato        value 1 false 0.
+
+      * TABELLE PIANIFICATO / EFFETTIVO
+       01  tab-pianificato.
+           05 tab-pian-el        occurs 20 times.
+               10 tab-pian-code      pic x(5).
+       77  tab-pian-count        pic 99 value 0.
+       01  tab-effettivo.
+           05 tab-eff-el         occurs 20 times.
+               10 tab-eff-code       pic x(5).
+       77  tab-eff-count         pic 99 value 0.
+       77  tab-ix                pic 99.
+       77  slot-corrente         pic 99.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-mcg            pic x(200).
+       01  r-data-disp           pic 99/99/9999.
+
+       LINKAGE SECTION.
+       77  link-wom-code         pic 9(3).
+       77  link-prg-giorno       pic 9.
+       77  link-rod-code         pic 9(18).
+       77  link-giorno           pic 9(8).
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-wom-code link-prg-giorno
+                                 link-rod-code link-giorno
+                                 link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              move link-wom-code to wom-code
+              read wodmap
+                   invalid
+                      set errori to true
+                      display message "Modello wodmap non trovato"
+                         icon mb-warning-icon
+              end-read
+           end-if.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook wodmap macrogroups.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              perform RACCOGLI-PIANIFICATO
+              perform RACCOGLI-EFFETTIVO
+
+              move 0,6 to spl-riga
+              move link-giorno to r-data-disp
+              initialize r-titolo
+              string "Aderenza al piano - "  delimited size
+                     r-data-disp             delimited size
+                     " ("                    delimited size
+                     link-rod-code           delimited size
+                     ")"                     delimited size
+                into r-titolo
+              end-string
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform STAMPA-MANCANTI
+              perform STAMPA-EXTRA
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       RACCOGLI-PIANIFICATO.
+      *    Macrogruppi distinti previsti dal giorno di split indicato
+      *    del modello wodmap, nell'ordine in cui compaiono negli slot.
+           move 0 to tab-pian-count.
+           move 1 to slot-corrente.
+           perform until slot-corrente > 20
+              if wom-split-el-split-sigla(link-prg-giorno,
+                                           slot-corrente) not = space
+              and wom-split-el-split-mcg-code(link-prg-giorno,
+                                           slot-corrente) not = spaces
+              and tab-pian-count < 78-max-mcg
+                 set mcg-trovato to false
+                 perform varying tab-ix from 1 by 1
+                           until tab-ix > tab-pian-count
+                    if tab-pian-code(tab-ix) =
+                       wom-split-el-split-mcg-code(link-prg-giorno,
+                                                    slot-corrente)
+                       set mcg-trovato to true
+                    end-if
+                 end-perform
+                 if not mcg-trovato
+                    add 1 to tab-pian-count
+                    move wom-split-el-split-mcg-code(link-prg-giorno,
+                                                 slot-corrente)
+                      to tab-pian-code(tab-pian-count)
+                 end-if
+              end-if
+              add 1 to slot-corrente
+           end-perform.
+
+      ***---
+       RACCOGLI-EFFETTIVO.
+      *    Macrogruppi distinti effettivamente allenati dall'atleta
+      *    nella giornata indicata, via rod-key (rod-code + rod-day).
+           move 0 to tab-eff-count.
+           move link-rod-code to rod-code.
+           move link-giorno   to rod-day.
+           move low-value     to rod-split.
+           start rwodbook key is >= rod-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-code not = link-rod-code
+                    or rod-day  not = link-giorno
+                       exit perform
+                    end-if
+                    perform AGGIUNGI-EFFETTIVO-SE-NUOVO
+                 end-perform
+           end-start.
+
+      ***---
+       AGGIUNGI-EFFETTIVO-SE-NUOVO.
+           set mcg-trovato to false.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-eff-count
+              if tab-eff-code(tab-ix) = rod-mcg-code
+                 set mcg-trovato to true
+              end-if
+           end-perform.
+           if not mcg-trovato
+           and tab-eff-count < 78-max-mcg
+              add 1 to tab-eff-count
+              move rod-mcg-code to tab-eff-code(tab-eff-count)
+           end-if.
+
+      ***---
+       STAMPA-MANCANTI.
+      *    Macrogruppi pianificati che l'atleta non ha allenato.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-pian-count
+              set mcg-trovato to false
+              perform varying slot-corrente from 1 by 1
+                        until slot-corrente > tab-eff-count
+                 if tab-eff-code(slot-corrente) = tab-pian-code(tab-ix)
+                    set mcg-trovato to true
+                 end-if
+              end-perform
+              if not mcg-trovato
+                 perform STAMPA-RIGA-MANCANTE
+              end-if
+           end-perform.
+
+      ***---
+       STAMPA-RIGA-MANCANTE.
+           move tab-pian-code(tab-ix) to mcg-code.
+           read macrogroups invalid move mcg-code to mcg-desc
+           end-read.
+           initialize r-riga-mcg.
+           string "Saltato: "  delimited size
+                  mcg-desc     delimited space
+             into r-riga-mcg
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-mcg    to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       STAMPA-EXTRA.
+      *    Macrogruppi allenati che non erano pianificati per il
+      *    giorno indicato.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-eff-count
+              set mcg-trovato to false
+              perform varying slot-corrente from 1 by 1
+                        until slot-corrente > tab-pian-count
+                 if tab-pian-code(slot-corrente) = tab-eff-code(tab-ix)
+                    set mcg-trovato to true
+                 end-if
+              end-perform
+              if not mcg-trovato
+                 perform STAMPA-RIGA-EXTRA
+              end-if
+           end-perform.
+
+      ***---
+       STAMPA-RIGA-EXTRA.
+           move tab-eff-code(tab-ix) to mcg-code.
+           read macrogroups invalid move mcg-code to mcg-desc
+           end-read.
+           initialize r-riga-mcg.
+           string "Fuori piano: "  delimited size
+                  mcg-desc         delimited space
+             into r-riga-mcg
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-mcg    to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook wodmap macrogroups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
