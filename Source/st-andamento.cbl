@@ -0,0 +1,325 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-andamento.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa l'andamento nel tempo di un atleta su un singolo
+      *    esercizio: un rigo per ogni sessione in cui compare in
+      *    rwodbook, con ripetizioni/kg/volume, cosi' si vede a colpo
+      *    d'occhio se sta progredendo o e' fermo da tempo.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "exercises.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "exercises.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-exercises      pic xx.
+
+      * COSTANTI
+       78  titolo                value "Andamento esercizio".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 esercizio-trovato  value 1 false 0.
+
+      * ELABORAZIONE RIGHE
+       77  jx                    pic 99.
+       77  wk-set-rep-num        pic 9(3).
+       77  wk-set-kg-num         pic 9(3)v99.
+       77  wk-volume-riga        pic 9(7)v99.
+       01  r-data-disp           pic 99/99/9999.
+       01  r-volume-disp         pic zzzzzz9,99.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-sessione       pic x(200).
+
+       LINKAGE SECTION.
+       77  link-rod-code         pic 9(18).
+       77  link-exe-code         pic x(5).
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-rod-code link-exe-code
+                                 link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              move link-exe-code to exe-code
+              read exercises
+                   invalid
+                      set errori to true
+                      display message "Esercizio non trovato"
+                         icon mb-warning-icon
+              end-read
+           end-if.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook exercises.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              initialize r-titolo
+              string "Andamento - "  delimited size
+                     exe-desc        delimited size
+                     " ("            delimited size
+                     link-rod-code   delimited size
+                     ")"             delimited size
+                into r-titolo
+              end-string
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+
+              add 0,7 to spl-riga
+              perform STAMPA-SESSIONI
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       STAMPA-SESSIONI.
+      *    Un rigo per ogni sessione loggata sull'esercizio, in ordine
+      *    cronologico, via rod-k-exe (rod-exe-code + rod-key), che a
+      *    parita' di atleta ordina gia' per rod-day/rod-split.
+           move link-exe-code to rod-exe-code.
+           move link-rod-code to rod-code.
+           move low-value     to rod-day.
+           move low-value     to rod-split.
+           start rwodbook key is >= rod-k-exe
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-exe-code not = link-exe-code
+                    or rod-code     not = link-rod-code
+                       exit perform
+                    end-if
+                    perform STAMPA-RIGA-SESSIONE
+                 end-perform
+           end-start.
+
+      ***---
+       STAMPA-RIGA-SESSIONE.
+           perform CALCOLA-VOLUME-RIGA.
+           move rod-day to r-data-disp.
+           move wk-volume-riga to r-volume-disp.
+           initialize r-riga-sessione.
+           string r-data-disp    delimited size
+                  "  Serie: "    delimited size
+                  rod-reps       delimited space
+                  "  kg: "       delimited size
+                  rod-kg(1)      delimited space
+                  "  Volume: "   delimited size
+                  r-volume-disp  delimited size
+             into r-riga-sessione
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-sessione to spl-riga-stampa.
+           move 1               to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       CALCOLA-VOLUME-RIGA.
+      *    Volume = serie x (ripetizioni x kg) di ogni set
+      *    effettivamente loggato in rod-rep-kg-buf.
+           move 0 to wk-volume-riga.
+           move 1 to jx.
+           perform 10 times
+              if rod-rep(jx) not = spaces
+              and rod-kg(jx)  not = spaces
+                 move 0 to wk-set-rep-num wk-set-kg-num
+                 move rod-rep(jx) to wk-set-rep-num
+                 move rod-kg(jx)  to wk-set-kg-num
+                 compute wk-volume-riga rounded =
+                         wk-volume-riga +
+                         (wk-set-rep-num * wk-set-kg-num)
+              end-if
+              add 1 to jx
+           end-perform.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook exercises.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
