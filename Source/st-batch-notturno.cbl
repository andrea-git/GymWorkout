@@ -0,0 +1,119 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-batch-notturno.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Driver del lotto notturno: rigenera/verifica i file (come
+      *    genfiles), lancia le conversioni dei tracciati storici
+      *    (conv-rwodbook, conv-wodmap) e i controlli di coerenza
+      *    (st-integrita, st-copertura) esportandoli su file, cosi'
+      *    tutta la catena puo' essere schedulata da un unico job
+      *    invece di lanciare i singoli programmi a mano ogni notte.
+      *    Un passo non viene eseguito se quello precedente e' fallito,
+      *    per non far lavorare le conversioni su file non verificati.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+
+      *****************************************************************
+       WORKING-STORAGE SECTION.
+       77  esito-genfiles        signed-short.
+       77  esito-conv-rwodbook   signed-short.
+       77  esito-conv-wodmap     signed-short.
+
+       77  path-report-integrita pic x(256).
+       77  path-report-copertura pic x(256).
+
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+       77  oggi                  pic 9(8).
+
+       LINKAGE SECTION.
+       77  link-cartella-report  pic x(200).
+       77  link-status           signed-short.
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-cartella-report link-status.
+
+      ***---
+       MAIN-PRG.
+           set tutto-ok  to true.
+           move 0        to link-status.
+           accept oggi   from century-date.
+
+           perform LANCIA-GENFILES.
+           if tutto-ok
+              perform LANCIA-CONV-RWODBOOK
+           end-if.
+           if tutto-ok
+              perform LANCIA-CONV-WODMAP
+           end-if.
+           if tutto-ok
+              perform LANCIA-ST-INTEGRITA
+           end-if.
+           if tutto-ok
+              perform LANCIA-ST-COPERTURA
+           end-if.
+
+           if errori
+              move -1 to link-status
+           end-if.
+           goback.
+
+      ***---
+       LANCIA-GENFILES.
+      *    "S": in catena notturna l'impianto puo' essere ancora in
+      *    uso, quindi i lock applicativi di FBLOCK non vanno azzerati
+      *    come nel bootstrap manuale (si rilasciano da gblock).
+           call "genfiles" using esito-genfiles "S".
+           cancel "genfiles".
+           if esito-genfiles not = 0
+              set errori to true
+           end-if.
+
+      ***---
+       LANCIA-CONV-RWODBOOK.
+           call "conv-rwodbook" using "B" esito-conv-rwodbook.
+           cancel "conv-rwodbook".
+           if esito-conv-rwodbook not = 0
+              set errori to true
+           end-if.
+
+      ***---
+       LANCIA-CONV-WODMAP.
+           call "conv-wodmap" using "B" esito-conv-wodmap.
+           cancel "conv-wodmap".
+           if esito-conv-wodmap not = 0
+              set errori to true
+           end-if.
+
+      ***---
+       LANCIA-ST-INTEGRITA.
+           initialize path-report-integrita.
+           string link-cartella-report        delimited space
+                  "\"                         delimited size
+                  "integrita-"                 delimited size
+                  oggi                         delimited size
+                  ".pdf"                       delimited size
+             into path-report-integrita
+           end-string.
+           call "st-integrita" using spaces "F"
+                                      path-report-integrita spaces
+           end-call.
+           cancel "st-integrita".
+
+      ***---
+       LANCIA-ST-COPERTURA.
+           initialize path-report-copertura.
+           string link-cartella-report        delimited space
+                  "\"                         delimited size
+                  "copertura-"                 delimited size
+                  oggi                         delimited size
+                  ".pdf"                       delimited size
+             into path-report-copertura
+           end-string.
+           call "st-copertura" using spaces "F"
+                                      path-report-copertura spaces
+           end-call.
+           cancel "st-copertura".
