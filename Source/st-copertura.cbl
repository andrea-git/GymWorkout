@@ -0,0 +1,357 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-copertura.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Controllo di copertura dello split-tab dei modelli wodmap:
+      *    per ogni modello verifica che i giorni dichiarati attivi
+      *    (wom-days) abbiano almeno uno slot valorizzato e che non ci
+      *    sia roba lasciata negli slot oltre wom-days, oltre a
+      *    verificare che i macrogruppi di default assegnati agli slot
+      *    esistano davvero in anagrafica.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "wodmap.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "wodmap.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-wodmap         pic xx.
+       77  status-macrogroups    pic xx.
+
+      * COSTANTI
+       78  titolo                value "Controllo copertura split".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+       77  num-anomalie          pic 9(6) value 0.
+       77  giorno-corrente       pic 9.
+       77  slot-corrente         pic 99.
+       77  num-slot-pieni        pic 99.
+       01  r-code-disp           pic zz9.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-anomalia       pic x(200).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input wodmap macrogroups.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              move titolo         to r-titolo
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform CONTROLLA-TUTTI-I-MODELLI
+
+              if num-anomalie = 0
+                 move "Nessuna anomalia rilevata" to spl-riga-stampa
+                 move ArialNarrow11 to spl-hfont
+                 move 1             to spl-tipo-colonna
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       CONTROLLA-TUTTI-I-MODELLI.
+           move low-value to wom-key.
+           start wodmap key is >= wom-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read wodmap next at end exit perform end-read
+                    perform CONTROLLA-MODELLO
+                 end-perform
+           end-start.
+
+      ***---
+       CONTROLLA-MODELLO.
+           move 1 to giorno-corrente.
+           perform until giorno-corrente > 7
+              perform CONTROLLA-GIORNO-MODELLO
+              add 1 to giorno-corrente
+           end-perform.
+
+      ***---
+       CONTROLLA-GIORNO-MODELLO.
+           move 0 to num-slot-pieni.
+           move 1 to slot-corrente.
+           perform until slot-corrente > 20
+              if wom-split-el-split-sigla(giorno-corrente,
+                                           slot-corrente) not = space
+                 add 1 to num-slot-pieni
+                 perform CONTROLLA-MCG-SLOT
+              end-if
+              add 1 to slot-corrente
+           end-perform.
+           if giorno-corrente <= wom-days and num-slot-pieni = 0
+              add 1 to num-anomalie
+              perform STAMPA-ANOMALIA-GIORNO-VUOTO
+           end-if.
+           if giorno-corrente > wom-days and num-slot-pieni > 0
+              add 1 to num-anomalie
+              perform STAMPA-ANOMALIA-GIORNO-OLTRE
+           end-if.
+
+      ***---
+       CONTROLLA-MCG-SLOT.
+           if wom-split-el-split-mcg-code(giorno-corrente,
+                                           slot-corrente) not = spaces
+              move wom-split-el-split-mcg-code(giorno-corrente,
+                                                slot-corrente)
+                to mcg-code
+              read macrogroups
+                   invalid
+                      add 1 to num-anomalie
+                      perform STAMPA-ANOMALIA-MCG-SLOT
+              end-read
+           end-if.
+
+      ***---
+       STAMPA-ANOMALIA-GIORNO-VUOTO.
+           move wom-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Modello "         delimited size
+                  r-code-disp        delimited size
+                  " - giorno "       delimited size
+                  giorno-corrente    delimited size
+                  " dichiarato attivo ma senza slot"
+                                     delimited size
+             into r-riga-anomalia
+           end-string.
+           perform SCRIVI-RIGA-ANOMALIA.
+
+      ***---
+       STAMPA-ANOMALIA-GIORNO-OLTRE.
+           move wom-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Modello "         delimited size
+                  r-code-disp        delimited size
+                  " - giorno "       delimited size
+                  giorno-corrente    delimited size
+                  " valorizzato oltre wom-days"
+                                     delimited size
+             into r-riga-anomalia
+           end-string.
+           perform SCRIVI-RIGA-ANOMALIA.
+
+      ***---
+       STAMPA-ANOMALIA-MCG-SLOT.
+           move wom-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Modello "         delimited size
+                  r-code-disp        delimited size
+                  " - giorno "       delimited size
+                  giorno-corrente    delimited size
+                  " slot "           delimited size
+                  slot-corrente      delimited size
+                  " - macrogruppo inesistente: "
+                                     delimited size
+                  mcg-code           delimited space
+             into r-riga-anomalia
+           end-string.
+           perform SCRIVI-RIGA-ANOMALIA.
+
+      ***---
+       SCRIVI-RIGA-ANOMALIA.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-anomalia to spl-riga-stampa.
+           move 1                to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close wodmap macrogroups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
