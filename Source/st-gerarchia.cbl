@@ -0,0 +1,319 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-gerarchia.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa la gerarchia macrogruppi/gruppi muscolari: per ogni
+      *    macrogruppo elenca, indentati sotto, i gruppi che vi
+      *    appartengono, cosi' da poter verificare a colpo d'occhio
+      *    l'anagrafica senza incrociare a mano i due file.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "macrogroups.sl".
+       copy "groups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "macrogroups.fd".
+       copy "groups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-macrogroups    pic xx.
+       77  status-groups         pic xx.
+
+      * COSTANTI
+       78  titolo                value "Gerarchia macrogruppi/gruppi".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 mcg-senza-gruppi   value 1 false 0.
+
+       77  num-macrogruppi       pic 9(6) value 0.
+       77  num-gruppi            pic 9(6) value 0.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-mcg            pic x(200).
+       01  r-riga-grp            pic x(200).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input macrogroups groups.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              move titolo         to r-titolo
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform STAMPA-TUTTI-I-MACROGRUPPI
+
+              if num-macrogruppi = 0
+                 move "Nessun macrogruppo in anagrafica"
+                   to spl-riga-stampa
+                 move ArialNarrow11 to spl-hfont
+                 move 1             to spl-tipo-colonna
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       STAMPA-TUTTI-I-MACROGRUPPI.
+           move low-value to mcg-code.
+           start macrogroups key is >= mcg-code
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read macrogroups next at end exit perform end-read
+                    add 1 to num-macrogruppi
+                    perform STAMPA-MACROGRUPPO
+                 end-perform
+           end-start.
+
+      ***---
+       STAMPA-MACROGRUPPO.
+           initialize r-riga-mcg.
+           string mcg-code delimited size
+                  " - "    delimited size
+                  mcg-desc delimited size
+             into r-riga-mcg
+           end-string.
+           move ArialNarrow11B to spl-hfont.
+           move r-riga-mcg     to spl-riga-stampa.
+           move 1              to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+           set mcg-senza-gruppi to true.
+           perform STAMPA-GRUPPI-DEL-MACROGRUPPO.
+           if mcg-senza-gruppi
+              move "        (nessun gruppo assegnato)" to r-riga-grp
+              move ArialNarrow11 to spl-hfont
+              move r-riga-grp    to spl-riga-stampa
+              move 1             to spl-tipo-colonna
+              perform SCRIVI
+              add 0,5 to spl-riga
+           end-if.
+
+      ***---
+       STAMPA-GRUPPI-DEL-MACROGRUPPO.
+           move mcg-code   to grp-mcg-code.
+           move low-value  to grp-code.
+           start groups key is >= grp-k-mcg
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read groups next at end exit perform end-read
+                    if grp-mcg-code not = mcg-code
+                       exit perform
+                    end-if
+                    add 1 to num-gruppi
+                    set mcg-senza-gruppi to false
+                    perform STAMPA-GRUPPO
+                 end-perform
+           end-start.
+
+      ***---
+       STAMPA-GRUPPO.
+           initialize r-riga-grp.
+           string "        "  delimited size
+                  grp-code    delimited size
+                  " - "       delimited size
+                  grp-desc    delimited size
+             into r-riga-grp
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-grp    to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close macrogroups groups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
