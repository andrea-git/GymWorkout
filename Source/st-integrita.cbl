@@ -0,0 +1,318 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-integrita.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Controllo di integrita' referenziale di rwodbook: scorre
+      *    tutte le righe loggate e segnala quelle che puntano ad un
+      *    codice esercizio o macrogruppo ormai inesistente nelle
+      *    rispettive anagrafiche (es. dopo una cancellazione manuale).
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "exercises.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "exercises.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-exercises      pic xx.
+       77  status-macrogroups    pic xx.
+
+      * COSTANTI
+       78  titolo                value "Controllo integrita' rwodbook".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+       77  num-anomalie          pic 9(6) value 0.
+       01  r-data-disp           pic 99/99/9999.
+       01  r-code-disp           pic z(17)9.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-anomalia       pic x(200).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook exercises macrogroups.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              move titolo         to r-titolo
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform CONTROLLA-TUTTE-LE-RIGHE
+
+              if num-anomalie = 0
+                 move "Nessuna anomalia rilevata" to spl-riga-stampa
+                 move ArialNarrow11 to spl-hfont
+                 move 1             to spl-tipo-colonna
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       CONTROLLA-TUTTE-LE-RIGHE.
+      *    Scansione sequenziale sulla chiave primaria: non serve un
+      *    ordine particolare per un controllo che deve comunque
+      *    esaminare ogni riga del file.
+           move low-value to rod-key.
+           start rwodbook key is >= rod-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    perform CONTROLLA-RIGA
+                 end-perform
+           end-start.
+
+      ***---
+       CONTROLLA-RIGA.
+           move rod-exe-code to exe-code.
+           read exercises
+                invalid
+                   add 1 to num-anomalie
+                   perform STAMPA-ANOMALIA-ESERCIZIO
+           end-read.
+           move rod-mcg-code to mcg-code.
+           read macrogroups
+                invalid
+                   add 1 to num-anomalie
+                   perform STAMPA-ANOMALIA-MACROGRUPPO
+           end-read.
+
+      ***---
+       STAMPA-ANOMALIA-ESERCIZIO.
+           move rod-day  to r-data-disp.
+           move rod-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Atleta "        delimited size
+                  r-code-disp      delimited size
+                  " - "            delimited size
+                  r-data-disp      delimited size
+                  " - esercizio inesistente: "
+                                    delimited size
+                  rod-exe-code     delimited space
+             into r-riga-anomalia
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-anomalia to spl-riga-stampa.
+           move 1                to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       STAMPA-ANOMALIA-MACROGRUPPO.
+           move rod-day  to r-data-disp.
+           move rod-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Atleta "        delimited size
+                  r-code-disp      delimited size
+                  " - "            delimited size
+                  r-data-disp      delimited size
+                  " - macrogruppo inesistente: "
+                                    delimited size
+                  rod-mcg-code     delimited space
+             into r-riga-anomalia
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-anomalia to spl-riga-stampa.
+           move 1                to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook exercises macrogroups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
