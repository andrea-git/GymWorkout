@@ -0,0 +1,354 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-popolarita.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa la classifica degli esercizi piu' loggati in
+      *    rwodbook da tutta la palestra, contando le righe per
+      *    esercizio via rod-k-exe (che le raggruppa gia' per codice
+      *    esercizio) e ordinando poi la tabella per numero di righe
+      *    decrescente.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "exercises.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "exercises.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-exercises      pic xx.
+
+      * COSTANTI
+       78  titolo                value "Classifica esercizi".
+       78  78-max-esercizi       value 200.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 primo-record       value 1 false 0.
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * ACCUMULO CONTEGGI PER ESERCIZIO
+       77  wk-exe-corrente       pic x(5).
+       77  wk-count-corrente     pic 9(6).
+       01  tab-popolarita.
+           05 tab-pop-el         occurs 200 times.
+               10 tab-pop-code       pic x(5).
+               10 tab-pop-count      pic 9(6).
+       77  tab-pop-count-tot     pic 9(4) value 0.
+       77  tab-ix                pic 9(4).
+       77  tab-jx                pic 9(4).
+       77  tab-ix-migliore       pic 9(4).
+       01  tab-pop-code-swap     pic x(5).
+       01  tab-pop-count-swap    pic 9(6).
+       01  r-count-disp          pic zzzzz9.
+       77  posizione             pic 999.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-pop            pic x(200).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok    to true.
+           set primo-record to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook exercises.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              perform RACCOGLI-CONTEGGI
+              perform ORDINA-PER-CONTEGGIO
+
+              move 0,6 to spl-riga
+              move titolo         to r-titolo
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform STAMPA-CLASSIFICA
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       RACCOGLI-CONTEGGI.
+      *    rod-k-exe (rod-exe-code + rod-key) raggruppa gia' tutte le
+      *    righe dello stesso esercizio in sequenza, quindi basta
+      *    contare i cambi di codice invece di cercare in tabella ad
+      *    ogni riga.
+           move 0 to tab-pop-count-tot.
+           move low-value to rod-exe-code.
+           move low-value to rod-code rod-day rod-split.
+           start rwodbook key is >= rod-k-exe
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if primo-record
+                       set primo-record to false
+                       move rod-exe-code to wk-exe-corrente
+                       move 0            to wk-count-corrente
+                    end-if
+                    if rod-exe-code not = wk-exe-corrente
+                       perform SALVA-CONTATORE-CORRENTE
+                       move rod-exe-code to wk-exe-corrente
+                       move 0            to wk-count-corrente
+                    end-if
+                    add 1 to wk-count-corrente
+                 end-perform
+           end-start.
+           if not primo-record
+              perform SALVA-CONTATORE-CORRENTE
+           end-if.
+
+      ***---
+       SALVA-CONTATORE-CORRENTE.
+           if tab-pop-count-tot < 78-max-esercizi
+              add 1 to tab-pop-count-tot
+              move wk-exe-corrente   to tab-pop-code(tab-pop-count-tot)
+              move wk-count-corrente to tab-pop-count(tab-pop-count-tot)
+           end-if.
+
+      ***---
+       ORDINA-PER-CONTEGGIO.
+      *    Selection sort decrescente: alla ripetizione tab-ix cerco il
+      *    massimo residuo fra tab-ix e la fine e lo porto in tab-ix.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix >= tab-pop-count-tot
+              move tab-ix to tab-ix-migliore
+              perform varying tab-jx from tab-ix by 1
+                        until tab-jx > tab-pop-count-tot
+                 if tab-pop-count(tab-jx) >
+                    tab-pop-count(tab-ix-migliore)
+                    move tab-jx to tab-ix-migliore
+                 end-if
+              end-perform
+              if tab-ix-migliore not = tab-ix
+                 move tab-pop-code(tab-ix)     to tab-pop-code-swap
+                 move tab-pop-count(tab-ix)    to tab-pop-count-swap
+                 move tab-pop-code(tab-ix-migliore)
+                                                to tab-pop-code(tab-ix)
+                 move tab-pop-count(tab-ix-migliore)
+                                                to tab-pop-count(tab-ix)
+                 move tab-pop-code-swap    to
+                                          tab-pop-code(tab-ix-migliore)
+                 move tab-pop-count-swap   to
+                                          tab-pop-count(tab-ix-migliore)
+              end-if
+           end-perform.
+
+      ***---
+       STAMPA-CLASSIFICA.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-pop-count-tot
+              move tab-ix to posizione
+              perform STAMPA-RIGA-CLASSIFICA
+           end-perform.
+
+      ***---
+       STAMPA-RIGA-CLASSIFICA.
+           move tab-pop-code(tab-ix) to exe-code.
+           read exercises invalid move tab-pop-code(tab-ix) to exe-desc
+           end-read.
+           move tab-pop-count(tab-ix) to r-count-disp.
+           initialize r-riga-pop.
+           string posizione     delimited size
+                  ". "          delimited size
+                  exe-desc      delimited space
+                  " - "         delimited size
+                  r-count-disp  delimited size
+                  " serie"      delimited size
+             into r-riga-pop
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-pop    to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook exercises.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
