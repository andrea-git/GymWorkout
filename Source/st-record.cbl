@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-record.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa lo storico dei massimali stimati (1RM, formula di
+      *    Epley: kg x (1 + ripetizioni / 30)) di un atleta su un
+      *    esercizio, evidenziando solo le sedute in cui e' stato
+      *    stabilito un nuovo record rispetto a quelle precedenti.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "exercises.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "exercises.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-exercises      pic xx.
+
+      * COSTANTI
+       78  titolo                value "Storico massimali".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+      * ELABORAZIONE 1RM
+       77  jx                    pic 99.
+       77  wk-set-rep-num        pic 9(3).
+       77  wk-set-kg-num         pic 9(3)v99.
+       77  wk-1rm-set            pic 9(5)v99.
+       77  wk-1rm-sessione       pic 9(5)v99.
+       77  wk-1rm-record         pic 9(5)v99 value 0.
+       01  r-1rm-disp            pic zzzz9,99.
+       01  r-data-disp           pic 99/99/9999.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-record         pic x(200).
+
+       LINKAGE SECTION.
+       77  link-rod-code         pic 9(18).
+       77  link-exe-code         pic x(5).
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-rod-code link-exe-code
+                                 link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              move link-exe-code to exe-code
+              read exercises
+                   invalid
+                      set errori to true
+                      display message "Esercizio non trovato"
+                         icon mb-warning-icon
+              end-read
+           end-if.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook exercises.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              initialize r-titolo
+              string "Storico massimali - "  delimited size
+                     exe-desc                delimited size
+                     " ("                    delimited size
+                     link-rod-code           delimited size
+                     ")"                     delimited size
+                into r-titolo
+              end-string
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+
+              add 0,7 to spl-riga
+              perform STAMPA-STORICO-RECORD
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       STAMPA-STORICO-RECORD.
+      *    Un rigo solo per le sedute in cui il migliore 1RM stimato
+      *    della giornata supera quello di tutte le precedenti, in
+      *    ordine cronologico via rod-k-exe.
+           move 0 to wk-1rm-record.
+           move link-exe-code to rod-exe-code.
+           move link-rod-code to rod-code.
+           move low-value     to rod-day.
+           move low-value     to rod-split.
+           start rwodbook key is >= rod-k-exe
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-exe-code not = link-exe-code
+                    or rod-code     not = link-rod-code
+                       exit perform
+                    end-if
+                    perform VALUTA-RECORD-RIGA
+                 end-perform
+           end-start.
+           if wk-1rm-record = 0
+              move ArialNarrow11 to spl-hfont
+              move "Nessuna seduta registrata" to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+           end-if.
+
+      ***---
+       VALUTA-RECORD-RIGA.
+           perform CALCOLA-MIGLIOR-1RM-SESSIONE.
+           if wk-1rm-sessione > wk-1rm-record
+              move wk-1rm-sessione to wk-1rm-record
+              perform STAMPA-RIGA-RECORD
+           end-if.
+
+      ***---
+       CALCOLA-MIGLIOR-1RM-SESSIONE.
+      *    Formula di Epley: 1RM stimato = kg x (1 + ripetizioni / 30),
+      *    calcolato su ogni set effettivamente loggato in
+      *    rod-rep-kg-buf e tenuto il migliore della seduta.
+           move 0 to wk-1rm-sessione.
+           move 1 to jx.
+           perform 10 times
+              if rod-rep(jx) not = spaces
+              and rod-kg(jx)  not = spaces
+                 move 0 to wk-set-rep-num wk-set-kg-num
+                 move rod-rep(jx) to wk-set-rep-num
+                 move rod-kg(jx)  to wk-set-kg-num
+                 compute wk-1rm-set rounded =
+                         wk-set-kg-num *
+                         (1 + (wk-set-rep-num / 30))
+                 if wk-1rm-set > wk-1rm-sessione
+                    move wk-1rm-set to wk-1rm-sessione
+                 end-if
+              end-if
+              add 1 to jx
+           end-perform.
+
+      ***---
+       STAMPA-RIGA-RECORD.
+           move rod-day        to r-data-disp.
+           move wk-1rm-record  to r-1rm-disp.
+           initialize r-riga-record.
+           string r-data-disp     delimited size
+                  "  Nuovo record: 1RM stimato "  delimited size
+                  r-1rm-disp      delimited size
+                  " kg"           delimited size
+             into r-riga-record
+           end-string.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-record to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook exercises.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
