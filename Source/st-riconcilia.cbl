@@ -0,0 +1,340 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-riconcilia.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Riconcilia il numero di slot valorizzati in ogni giorno
+      *    dello split-tab di un modello wodmap con il numero massimo
+      *    di esercizi previsto dal suo profilo di durata (duration),
+      *    segnalando i modelli che sono stati compilati con piu'
+      *    esercizi al giorno di quanti il profilo ne preveda.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "wodmap.sl".
+       copy "duration.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "wodmap.fd".
+       copy "duration.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-wodmap         pic xx.
+       77  status-duration       pic xx.
+
+      * COSTANTI
+       78  titolo                value "Riconciliazione durata split".
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 profilo-trovato    value 1 false 0.
+
+       77  num-anomalie          pic 9(6) value 0.
+       77  giorno-corrente       pic 9.
+       77  slot-corrente         pic 99.
+       77  num-slot-pieni        pic 99.
+       01  r-code-disp           pic zz9.
+       01  r-num-disp1           pic z9.
+       01  r-num-disp2           pic z9.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-anomalia       pic x(200).
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input wodmap duration.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              move titolo         to r-titolo
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+              add 0,7 to spl-riga
+
+              perform CONTROLLA-TUTTI-I-MODELLI
+
+              if num-anomalie = 0
+                 move "Nessuna anomalia rilevata" to spl-riga-stampa
+                 move ArialNarrow11 to spl-hfont
+                 move 1             to spl-tipo-colonna
+                 perform SCRIVI
+              end-if
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       CONTROLLA-TUTTI-I-MODELLI.
+           move low-value to wom-key.
+           start wodmap key is >= wom-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read wodmap next at end exit perform end-read
+                    perform CONTROLLA-MODELLO
+                 end-perform
+           end-start.
+
+      ***---
+       CONTROLLA-MODELLO.
+           move wom-dur-code to dur-code.
+           read duration
+                invalid
+                   set profilo-trovato to false
+                   add 1 to num-anomalie
+                   perform STAMPA-ANOMALIA-PROFILO
+               not invalid
+                   set profilo-trovato to true
+           end-read.
+           if profilo-trovato
+              move 1 to giorno-corrente
+              perform until giorno-corrente > 7
+                 perform CONTROLLA-GIORNO-MODELLO
+                 add 1 to giorno-corrente
+              end-perform
+           end-if.
+
+      ***---
+       CONTROLLA-GIORNO-MODELLO.
+           move 0 to num-slot-pieni.
+           move 1 to slot-corrente.
+           perform until slot-corrente > 20
+              if wom-split-el-split-sigla(giorno-corrente,
+                                           slot-corrente) not = space
+                 add 1 to num-slot-pieni
+              end-if
+              add 1 to slot-corrente
+           end-perform.
+           if giorno-corrente <= wom-days
+           and num-slot-pieni > dur-esercizi
+              add 1 to num-anomalie
+              perform STAMPA-ANOMALIA-ESERCIZI
+           end-if.
+
+      ***---
+       STAMPA-ANOMALIA-PROFILO.
+           move wom-code to r-code-disp.
+           initialize r-riga-anomalia.
+           string "Modello "         delimited size
+                  r-code-disp        delimited size
+                  " - profilo durata inesistente: "
+                                     delimited size
+                  wom-dur-code       delimited size
+             into r-riga-anomalia
+           end-string.
+           perform SCRIVI-RIGA-ANOMALIA.
+
+      ***---
+       STAMPA-ANOMALIA-ESERCIZI.
+           move wom-code      to r-code-disp.
+           move num-slot-pieni to r-num-disp1.
+           move dur-esercizi   to r-num-disp2.
+           initialize r-riga-anomalia.
+           string "Modello "         delimited size
+                  r-code-disp        delimited size
+                  " - giorno "       delimited size
+                  giorno-corrente    delimited size
+                  " ha "             delimited size
+                  r-num-disp1        delimited size
+                  " esercizi, il profilo ne prevede "
+                                     delimited size
+                  r-num-disp2        delimited size
+             into r-riga-anomalia
+           end-string.
+           perform SCRIVI-RIGA-ANOMALIA.
+
+      ***---
+       SCRIVI-RIGA-ANOMALIA.
+           move ArialNarrow11 to spl-hfont.
+           move r-riga-anomalia to spl-riga-stampa.
+           move 1                to spl-tipo-colonna.
+           perform SCRIVI.
+           add 0,5 to spl-riga.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close wodmap duration.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
