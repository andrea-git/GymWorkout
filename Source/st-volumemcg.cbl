@@ -0,0 +1,337 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-volumemcg.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa il volume di lavoro (serie x ripetizioni x kg) svolto
+      *    da un atleta in una giornata, ripartito per macrogruppo
+      *    muscolare, cosi' si vede subito se una zona e' sovra o
+      *    sotto-allenata rispetto alle altre nella stessa seduta.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-rwodbook       pic xx.
+       77  status-macrogroups    pic xx.
+
+      * COSTANTI
+       78  titolo                value "Volume per macrogruppo".
+       78  78-max-mcg            value 30.
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+       77  filler                pic 9.
+           88 mcg-trovato        value 1 false 0.
+
+      * TABELLA DI ACCUMULO VOLUME PER MACROGRUPPO
+       01  tab-mcg.
+           05 tab-mcg-el         occurs 30 times.
+               10 tab-mcg-code       pic x(5).
+               10 tab-mcg-volume     pic 9(9)v99.
+       77  tab-mcg-count         pic 99 value 0.
+       77  tab-ix                pic 99.
+       77  jx                    pic 99.
+       77  wk-set-rep-num        pic 9(3).
+       77  wk-set-kg-num         pic 9(3)v99.
+       01  r-volume-disp         pic zzzzzzz9,99.
+       01  r-data-disp           pic 99/99/9999.
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-mcg            pic x(200).
+
+       LINKAGE SECTION.
+       77  link-rod-code         pic 9(18).
+       77  link-giorno           pic 9(8).
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-rod-code link-giorno
+                                 link-stampante link-export-mode
+                                 link-export-path link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform APRI-FILES.
+           if tutto-ok
+              perform RACCOGLI-VOLUME-GIORNO
+              perform STAMPA
+              perform CHIUDI-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       APRI-FILES.
+           open input rwodbook macrogroups.
+
+      ***---
+       RACCOGLI-VOLUME-GIORNO.
+      *    Un giro sul record key (rod-code + rod-day + rod-split)
+      *    basta, dato che entrambi sono fissi per questo giro.
+           move link-rod-code to rod-code.
+           move link-giorno   to rod-day.
+           move low-value     to rod-split.
+           start rwodbook key is >= rod-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-code not = link-rod-code
+                    or rod-day  not = link-giorno
+                       exit perform
+                    end-if
+                    perform ACCUMULA-VOLUME-RIGA
+                 end-perform
+           end-start.
+
+      ***---
+       ACCUMULA-VOLUME-RIGA.
+           perform CERCA-O-INSERISCI-MCG.
+           move 1 to jx.
+           perform 10 times
+              if rod-rep(jx) not = spaces
+              and rod-kg(jx)  not = spaces
+                 move 0 to wk-set-rep-num wk-set-kg-num
+                 move rod-rep(jx) to wk-set-rep-num
+                 move rod-kg(jx)  to wk-set-kg-num
+                 compute tab-mcg-volume(tab-ix) rounded =
+                         tab-mcg-volume(tab-ix) +
+                         (wk-set-rep-num * wk-set-kg-num)
+              end-if
+              add 1 to jx
+           end-perform.
+
+      ***---
+       CERCA-O-INSERISCI-MCG.
+           set mcg-trovato to false.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-mcg-count
+              if tab-mcg-code(tab-ix) = rod-mcg-code
+                 set mcg-trovato to true
+              end-if
+           end-perform.
+           if not mcg-trovato
+           and tab-mcg-count < 78-max-mcg
+              add 1 to tab-mcg-count
+              move tab-mcg-count       to tab-ix
+              move rod-mcg-code        to tab-mcg-code(tab-ix)
+              move 0                   to tab-mcg-volume(tab-ix)
+           end-if.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              move link-giorno to r-data-disp
+              initialize r-titolo
+              string "Volume per macrogruppo - "  delimited size
+                     r-data-disp                  delimited size
+                     " ("                         delimited size
+                     link-rod-code                delimited size
+                     ")"                          delimited size
+                into r-titolo
+              end-string
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+
+              add 0,7 to spl-riga
+              perform STAMPA-TABELLA-MCG
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       STAMPA-TABELLA-MCG.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-mcg-count
+              move tab-mcg-code(tab-ix) to mcg-code
+              read macrogroups invalid move mcg-code to mcg-desc
+              end-read
+              move tab-mcg-volume(tab-ix) to r-volume-disp
+              initialize r-riga-mcg
+              string mcg-desc      delimited space
+                     ": "          delimited size
+                     r-volume-disp delimited size
+                into r-riga-mcg
+              end-string
+              move ArialNarrow11 to spl-hfont
+              move r-riga-mcg    to spl-riga-stampa
+              move 1             to spl-tipo-colonna
+              perform SCRIVI
+              add 0,5 to spl-riga
+           end-perform.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook macrogroups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
