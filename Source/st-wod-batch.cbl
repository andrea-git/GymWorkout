@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-wod-batch.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Lancia st-wod una volta per ogni atleta che ha almeno una
+      *    riga in rwodbook per il giorno indicato (o per oggi, se non
+      *    indicato), accodando tutte le stampe sulla stessa stampante,
+      *    cosi' non serve piu' rilanciare st-wod a mano un atleta alla
+      *    volta la mattina.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "rwodbook.sl".
+       copy "tmp-exe.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "rwodbook.fd".
+       copy "tmp-exe.fd".
+
+       WORKING-STORAGE SECTION.
+       77  path-tmp-exe          pic x(256).
+       77  status-rwodbook       pic xx.
+       77  status-tmp-exe        pic xx.
+
+      * COSTANTI
+       78  titolo                value "Stampa WOD - lotto giornaliero".
+       78  78-max-atleti         value 200.
+
+       77  oggi                  pic 9(8).
+       77  codice-corrente       pic 9(18).
+       77  num-atleti-stampati   pic 9(4) value 0.
+
+      * ELENCO DEGLI ATLETI CON ALMENO UNA RIGA NEL GIORNO
+       01  tab-atleti.
+           05 tab-atleti-el      occurs 200 times.
+               10 tab-atleti-code    pic 9(18).
+       77  tab-atleti-count      pic 9(4) value 0.
+       77  tab-ix                pic 9(4).
+       77  jx                    pic 99.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88  tutto-ok          value "OK".
+           88  errori            value "ER".
+       77  filler                pic 9.
+           88 atleta-trovato     value 1 false 0.
+
+       LINKAGE SECTION.
+       77  link-stampante        pic x(200).
+       77  link-giorno           pic 9(8).
+       77  link-status           signed-short.
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-stampante link-giorno
+                                 link-status.
+
+      ***---
+       MAIN-PRG.
+           move 0 to link-status.
+           perform DETERMINA-GIORNO.
+           perform APRI-FILES.
+           if tutto-ok
+              perform RACCOGLI-ATLETI-DEL-GIORNO
+              perform STAMPA-TUTTI-GLI-ATLETI
+              perform CHIUDI-FILES
+           else
+              move -1 to link-status
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       DETERMINA-GIORNO.
+           if link-giorno not = 0
+              move link-giorno to oggi
+           else
+              accept oggi from century-date
+           end-if.
+
+      ***---
+       APRI-FILES.
+           set tutto-ok to true.
+           open input rwodbook.
+           if status-rwodbook not = "00"
+              set errori to true
+           end-if.
+
+      ***---
+       CHIUDI-FILES.
+           close rwodbook.
+
+      ***---
+       RACCOGLI-ATLETI-DEL-GIORNO.
+      *    Un giro su rod-k-day (giorno+split+codice) basta a trovare
+      *    tutti gli atleti attivi oggi, a prescindere dallo split.
+           move 0 to tab-atleti-count.
+           move oggi       to rod-day.
+           move low-value  to rod-split.
+           move low-value  to rod-code.
+           start rwodbook key is >= rod-k-day
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-day not = oggi
+                       exit perform
+                    end-if
+                    perform AGGIUNGI-ATLETA-SE-NUOVO
+                 end-perform
+           end-start.
+
+      ***---
+       AGGIUNGI-ATLETA-SE-NUOVO.
+           set atleta-trovato to false.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-atleti-count
+              if tab-atleti-code(tab-ix) = rod-code
+                 set atleta-trovato to true
+              end-if
+           end-perform.
+           if not atleta-trovato
+           and tab-atleti-count < 78-max-atleti
+              add 1 to tab-atleti-count
+              move rod-code to tab-atleti-code(tab-atleti-count)
+           end-if.
+
+      ***---
+       STAMPA-TUTTI-GLI-ATLETI.
+           perform varying tab-ix from 1 by 1
+                     until tab-ix > tab-atleti-count
+              move tab-atleti-code(tab-ix) to codice-corrente
+              perform COSTRUISCI-TMP-EXE-ATLETA
+              call "st-wod" using path-tmp-exe link-stampante
+                                   spaces spaces
+                                   spaces spaces
+                                   spaces
+              end-call
+              cancel "st-wod"
+              add 1 to num-atleti-stampati
+           end-perform.
+
+      ***---
+       COSTRUISCI-TMP-EXE-ATLETA.
+      *    Un tmp-exe "usa e getta" per atleta, con nome derivato dal
+      *    suo codice, cosi' non si accavallano fra una stampa e
+      *    l'altra dello stesso lotto.
+           initialize path-tmp-exe.
+           string "tmp-exe-batch-" delimited size
+                  codice-corrente  delimited size
+             into path-tmp-exe
+           end-string.
+
+           open output tmp-exe.
+
+           move codice-corrente to rod-code.
+           move oggi            to rod-day.
+           move low-value       to rod-split.
+           start rwodbook key is >= rod-key
+                 invalid continue
+             not invalid
+                 perform until 1 = 2
+                    read rwodbook next at end exit perform end-read
+                    if rod-code not = codice-corrente
+                    or rod-day  not = oggi
+                       exit perform
+                    end-if
+                    perform SCRIVI-RIGA-TMP-EXE
+                 end-perform
+           end-start.
+
+           close tmp-exe.
+
+      ***---
+       SCRIVI-RIGA-TMP-EXE.
+           move oggi         to tex-day.
+           move rod-ss       to tex-ss.
+           move rod-prg-day  to tex-prg.
+           move codice-corrente to tex-code.
+           move 0            to tex-date.
+           move rod-exe-code to tex-exe-code.
+           move rod-reps     to tex-reps.
+           move rod-series   to tex-series.
+           move 0            to tex-int-cedimento.
+           perform COPIA-SERIE-TMP-EXE.
+           move rod-note     to tex-rod-note.
+           write tex-rec invalid continue end-write.
+
+      ***---
+       COPIA-SERIE-TMP-EXE.
+           move 1 to jx.
+           perform 10 times
+              move rod-rep(jx) to tex-rod-rep(jx)
+              move rod-kg(jx)  to tex-rod-kg(jx)
+              move rod-buf(jx) to tex-rod-buf(jx)
+              add 1 to jx
+           end-perform.
+
+      ***---
+       EXIT-PGM.
+           display message num-atleti-stampati
+                            " WOD stampati" title titolo icon 3.
+           goback.
