@@ -7,15 +7,17 @@
        INPUT-OUTPUT SECTION.                                            
        FILE-CONTROL.     
        copy "tmp-exe.sl".
-       copy "exercises.sl".                
-       copy "intexe.sl".                
+       copy "exercises.sl".
+       copy "intexe.sl".
+       copy "rwodbook.sl".
 
       *****************************************************************
        DATA DIVISION.
-       FILE SECTION.                       
+       FILE SECTION.
        copy "tmp-exe.fd".
-       copy "exercises.fd".                   
+       copy "exercises.fd".
        copy "intexe.fd".
+       copy "rwodbook.fd".
 
        WORKING-STORAGE SECTION.
       * COPY   
@@ -24,10 +26,11 @@
        copy "fonts.def".
        copy "selprint.lks".
                            
-       77  path-tmp-exe          pic x(256).      
+       77  path-tmp-exe          pic x(256).
        77  status-tmp-exe        pic xx.
        77  status-exercises      pic xx.
-       77  status-intexe         pic xx.     
+       77  status-intexe         pic xx.
+       77  status-rwodbook       pic xx.
 
       * COSTANTI
        78  titolo                value "Stampa WOD".
@@ -40,25 +43,25 @@
       * RIGHE PER LA STAMPA
        01  r-titolo              pic x(100).
 
-       01  r-intesta.                 
+       01  r-intesta.
            05 pic x(8) value "EXERCISE".
            05 pic x(1) value "S".
            05 pic x(4) value "REPS".
            05 pic x(4) value "R ''".
            05 pic x(3) value "REP".
-           05 pic x(2) value "KG".
+           05 r-intesta-kg-1 pic x(2) value "KG".
            05 pic x(3) value "BUF".
            05 pic x(3) value "REP".
-           05 pic x(2) value "KG".
+           05 r-intesta-kg-2 pic x(2) value "KG".
            05 pic x(3) value "BUF".
            05 pic x(3) value "REP".
-           05 pic x(2) value "KG".
+           05 r-intesta-kg-3 pic x(2) value "KG".
            05 pic x(3) value "BUF".
            05 pic x(3) value "REP".
-           05 pic x(2) value "KG".
+           05 r-intesta-kg-4 pic x(2) value "KG".
            05 pic x(3) value "BUF".
            05 pic x(3) value "REP".
-           05 pic x(2) value "KG".    
+           05 r-intesta-kg-5 pic x(2) value "KG".
            05 pic x(3) value "BUF".
            05 pic x(4) value "NOTE".
 
@@ -69,7 +72,7 @@
            05 r-rest             pic xxx.  
 
            05 r-dati-modwod.
-              10 r-rep-kg-buf    occurs 5.
+              10 r-rep-kg-buf    occurs 10.
                  20 r-rod-rep    PIC  x(10).
                  20 r-rod-kg     PIC  x(10).
                  20 r-rod-buf    PIC  x(10).
@@ -90,8 +93,16 @@
            88 trovato            value 1 false 0.
        77  filler                pic 9.
            88 record-ok          value 1 false 0.
-                    
-      * VARIABILI   
+       77  filler                pic 9.
+           88 confronto-trovato  value 1 false 0.
+       77  filler                pic 9.
+           88 primo-giro-confronto value 1 false 0.
+
+      * CONFRONTO CON LA SESSIONE PRECEDENTE (rod-k-confronto)
+       77  r-prev-testo          pic x(30).
+       77  r-nota-base           pic x(100).
+
+      * VARIABILI
        77  como-ss               pic 99.  
        77  como-prg              pic 99 value 0.
        77  sw-gray               pic s9.                  
@@ -120,12 +131,42 @@
 
        77  prg-xx                pic xxx.
 
+      * CONVERSIONE KG/LB
+       78  78-kg-in-lb           value 2,20462.
+       77  ix                    pic 9.
+       77  wk-kg-num             pic 9(3)v99.
+       77  wk-lb-num             pic 9(3)v99.
+       77  wk-lb-disp            pic zz9,99.
+
+      * TOTALI DI GIORNATA (serie e volume)
+       77  jx                    pic 99.
+       77  wk-set-rep-num        pic 9(3).
+       77  wk-set-kg-num         pic 9(3)v99.
+       77  tot-serie-giorno      pic 9(5).
+       77  tot-volume-giorno     pic 9(7)v99.
+       01  riga-totali.
+           05 r-tot-testo        pic x(110).
+       77  r-tot-serie-disp      pic zzzz9.
+       77  r-tot-volume-disp     pic zzzzzz9,99.
+
        LINKAGE SECTION.
        77  link-path             pic x(256).
        77  link-stampante        pic x(200).
+       77  link-blank-mode       pic x.
+           88 link-stampa-blank      value "S".
+       77  link-unita-peso       pic x.
+           88 link-peso-in-libbre    value "L".
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
 
       ******************************************************************
-       PROCEDURE DIVISION using link-path link-stampante.
+       PROCEDURE DIVISION using link-path link-stampante
+                                 link-blank-mode link-unita-peso
+                                 link-export-mode link-export-path
+                                 link-modo-anteprima.
 
       ***---
        MAIN-PRG.
@@ -145,21 +186,43 @@
            set trovato   to false.
 
       ***---
-       OPEN-FILES.                          
+       OPEN-FILES.
            move link-path to path-tmp-exe.
-           open input tmp-exe exercises intexe.
+           open input tmp-exe exercises intexe rwodbook.
 
       ***---
-       ELABORAZIONE.                  
+       ELABORAZIONE.
            move low-value to tex-rec
+           move 0 to como-day
            start tmp-exe key >= tex-key
                  invalid continue
-             not invalid                           
+             not invalid
                  perform until 1 = 2
                     read tmp-exe next at end exit perform end-read
-                    add 1 to num-righe 
+                    add 1 to num-righe
+                    if como-day = 0
+                       move tex-day to como-day
+                    end-if
+                    if tex-day not = como-day
+                       if not link-stampa-blank
+                          add 1 to num-righe
+                       end-if
+                       move tex-day to como-day
+                    end-if
+                    if not link-stampa-blank
+                    and (tex-rod-rep-kg-buf(6)  not = spaces
+                    or   tex-rod-rep-kg-buf(7)  not = spaces
+                    or   tex-rod-rep-kg-buf(8)  not = spaces
+                    or   tex-rod-rep-kg-buf(9)  not = spaces
+                    or   tex-rod-rep-kg-buf(10) not = spaces)
+                       add 1 to num-righe
+                    end-if
                  end-perform
-           end-start.           
+                 if como-day not = 0
+                 and not link-stampa-blank
+                    add 1 to num-righe
+                 end-if
+           end-start.
            if num-righe > 0
               if num-righe <= 78-max-righe
                  move 1 to tot-pagine
@@ -178,21 +241,13 @@
       ***---
        STAMPA.
            move 0 to como-day.
-           if link-stampante = spaces
-              initialize spooler-link
-              call   "selprint" using selprint-linkage
-              cancel "selprint"
-           else
-              move link-stampante to selprint-stampante
-           end-if. 
-
-           if selprint-stampante not = space
-              move selprint-num-copie to SPL-NUM-COPIE
-              move selprint-stampante to SPL-NOME-STAMPANTE
-
-              move titolo to spl-nome-job
-              set spl-apertura   to true
-              set spl-horizontal to true
+           if link-stampa-file
+      *       Esportazione su file (PDF): non serve la finestra di
+      *       scelta stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
               set WFDEVICE-WIN-PRINTER    to true
               call "spooler" using spooler-link
               if spl-sta-annu
@@ -201,12 +256,52 @@
                  perform CARICA-FONT
               end-if
            else
-              set spl-sta-annu to true
-              set errori to true
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
            end-if.
 
            if tutto-ok
-              move 0 to como-day 
+              move 0 to como-day
+              move 0 to tot-serie-giorno tot-volume-giorno
               perform INTESTAZIONE
               move low-value to tex-rec
               start tmp-exe key >= tex-key
@@ -225,6 +320,16 @@
                           move tex-day to como-day
                        end-if
                        if tex-day not = como-day
+                          if not link-stampa-blank
+                             add 1 to num-righe
+                             if num-righe > 78-max-righe
+                                perform SALTO-PAGINA
+                                perform INTESTAZIONE
+                                add 1 to num-righe
+                             end-if
+                             perform STAMPA-TOTALI-GIORNO
+                          end-if
+                          move 0 to tot-serie-giorno tot-volume-giorno
                           move 0 to como-prg
                           compute sw-gray = sw-gray * -1
                           move 78-pen-heavy to spl-pen-width
@@ -238,10 +343,12 @@
                        end-read
                        if tex-reps = spaces
                           move 0 to int-rest
+                          move 0 to int-rest-seconds
                        else
                           move exe-int-code to int-code
-                          read intexe 
-                               invalid move 0 to int-rest 
+                          read intexe
+                               invalid move 0 to int-rest
+                                       move 0 to int-rest-seconds
                           end-read
                        end-if
 
@@ -298,11 +405,24 @@
                                   replacing leading x"30" by x"20"
                           call "C$JUSTIFY" using r-series, "L"
                           
-                          move int-rest to r-rest
-                          inspect r-rest 
+      *                   Se il profilo di intensita' porta un tempo di
+      *                   recupero in secondi lo si mostra al posto del
+      *                   semplice flag INT-REST, che resta come
+      *                   ripiego per i profili convertiti dal vecchio
+      *                   tracciato senza quel dato.
+                          if int-rest-seconds > 0
+                             move int-rest-seconds to r-rest
+                          else
+                             move int-rest         to r-rest
+                          end-if
+                          inspect r-rest
                                   replacing leading x"30" by x"20"
                           call "C$JUSTIFY" using r-rest, "L"
-                       else                        
+
+                          if not link-stampa-blank
+                             perform ACCUMULA-TOTALI-GIORNO
+                          end-if
+                       else
                           initialize r-reps 
                           string tex-date(7:2) delimited size
                                  "/"           delimited size
@@ -315,44 +435,104 @@
                        end-if          
 
                        perform STAMPA-FRAME-RIGA
-                                                                    
-                       move tex-rod-rep-kg-buf(1) to r-rep-kg-buf(1)
-                       move tex-rod-rep-kg-buf(2) to r-rep-kg-buf(2)
-                       move tex-rod-rep-kg-buf(3) to r-rep-kg-buf(3)
-                       move tex-rod-rep-kg-buf(4) to r-rep-kg-buf(4)
-                       move tex-rod-rep-kg-buf(5) to r-rep-kg-buf(5)
-
-                       if tex-int-cedimento > 0
-                          move "KG:"  to r-rod-buf(4)
+
+                       if link-stampa-blank
+      *                   Modello in bianco: la griglia e l'intestazione
+      *                   restano identiche, ma le celle che l'atleta
+      *                   deve compilare a mano restano vuote.
+                          initialize r-dati-modwod
+                       else
+                          move tex-rod-rep-kg-buf(1) to r-rep-kg-buf(1)
+                          move tex-rod-rep-kg-buf(2) to r-rep-kg-buf(2)
+                          move tex-rod-rep-kg-buf(3) to r-rep-kg-buf(3)
+                          move tex-rod-rep-kg-buf(4) to r-rep-kg-buf(4)
+                          move tex-rod-rep-kg-buf(5) to r-rep-kg-buf(5)
+
+                          if tex-int-cedimento > 0
+                             move "KG:"  to r-rod-buf(4)
+                          end-if
+                          if link-peso-in-libbre
+                             perform CONVERTI-KG-LB
+                          end-if
                        end-if
-                       move ArialNarrow11 to spl-hfont     
+                       move ArialNarrow11 to spl-hfont
                        move r-riga        to spl-riga-stampa
                        move 2             to spl-tipo-colonna
-                       perform SCRIVI  
+                       perform SCRIVI
                        if r-reps-only not = spaces
                           subtract 78-passo from spl-riga
                           move 2,1 to spl-tipo-colonna
                           move r-reps-only to spl-riga-stampa
-                          move ArialNarrow9 to spl-hfont     
+                          move ArialNarrow9 to spl-hfont
                           perform SCRIVI
                        end-if
 
-                       move ArialNarrow7 to spl-hfont     
+                       move ArialNarrow7 to spl-hfont
                        subtract 78-passo from spl-riga
-                       if tex-rod-note not = spaces
-                          move tex-rod-note to r-note
+                       if link-stampa-blank
+                          move spaces       to r-note
                        else
-                          move exe-note     to r-note         
+                          if tex-rod-note not = spaces
+                             move tex-rod-note to r-nota-base
+                          else
+                             move exe-note     to r-nota-base
+                          end-if
+                          set confronto-trovato to false
+                          if tex-date = 0
+                             perform CERCA-CONFRONTO-PRECEDENTE
+                          end-if
+                          move spaces to r-note
+                          if confronto-trovato
+                             string "Prec: "     delimited size
+                                    r-prev-testo  delimited size
+                                    "  "          delimited size
+                                    r-nota-base   delimited size
+                               into r-note
+                             end-string
+                          else
+                             move r-nota-base to r-note
+                          end-if
                        end-if
                        move riga-note       to spl-riga-stampa
                        move 2,5             to spl-tipo-colonna
-                       perform SCRIVI  
-                                            
-                    end-perform  
-                                             
+                       perform SCRIVI
+
+      *                Le serie dalla 6a alla 10a (drop-set/back-off)
+      *                non ci stanno nella riga principale: se sono
+      *                valorizzate, aggiungono una riga di continuazione.
+      *                Nel modello in bianco non ha senso: si compila
+      *                a mano solo sulla riga principale.
+                       if not link-stampa-blank
+                       and (tex-rod-rep-kg-buf(6)  not = spaces
+                       or   tex-rod-rep-kg-buf(7)  not = spaces
+                       or   tex-rod-rep-kg-buf(8)  not = spaces
+                       or   tex-rod-rep-kg-buf(9)  not = spaces
+                       or   tex-rod-rep-kg-buf(10) not = spaces)
+                          add 1 to num-righe
+                          if num-righe > 78-max-righe
+                             perform SALTO-PAGINA
+                             perform INTESTAZIONE
+                             add 1 to num-righe
+                          end-if
+                          perform STAMPA-RIGA-CONTINUAZIONE
+                       end-if
+
+                    end-perform
+
+                    if como-day not = 0
+                    and not link-stampa-blank
+                       add 1 to num-righe
+                       if num-righe > 78-max-righe
+                          perform SALTO-PAGINA
+                          perform INTESTAZIONE
+                          add 1 to num-righe
+                       end-if
+                       perform STAMPA-TOTALI-GIORNO
+                    end-if
+
                     move 78-pen-heavy to spl-pen-width
-                    perform STAMPA-LINEA-ORIZZONTALE  
-      
+                    perform STAMPA-LINEA-ORIZZONTALE
+
                     set spl-chiusura to true
                     call   "spooler" using spooler-link
 
@@ -360,9 +540,14 @@
            end-if.
 
       ***---
-       INTESTAZIONE.           
+       INTESTAZIONE.
             move 1 to sw-gray.
-           |FRAME
+           if link-peso-in-libbre
+              move "LB" to r-intesta-kg-1 r-intesta-kg-2
+                           r-intesta-kg-3 r-intesta-kg-4
+                           r-intesta-kg-5
+           end-if.
+      *    FRAME
            move 78-pen-heavy to spl-pen-width.
            move 0,2      to spl-riga.   
            move 78-margine-basso  to spl-riga-fine.
@@ -398,8 +583,142 @@
            perform STAMPA-QUADRATO-GRAY.
            perform LINEE-VERTICALI.
 
-      ***---     
-       STAMPA-QUADRATO-GRAY.                                  
+      ***---
+       CERCA-CONFRONTO-PRECEDENTE.
+      *    Ultima sessione precedente dello stesso atleta sullo stesso
+      *    esercizio/intensita', via rod-k-confronto (rod-exe-code +
+      *    rod-int-code + rod-day). La chiave non comprende l'atleta,
+      *    quindi si scorre all'indietro finche' non si trova una
+      *    riga dello stesso atleta o si esce dal gruppo esercizio.
+           set confronto-trovato to false.
+           move spaces to r-prev-testo.
+
+           move tex-exe-code to rod-exe-code.
+           move exe-int-code to rod-int-code.
+           move tex-day      to rod-day.
+
+           start rwodbook key is < rod-k-confronto
+               invalid continue
+               not invalid
+                   set primo-giro-confronto to true
+                   perform until 1 = 2
+                      if primo-giro-confronto
+                         read rwodbook next
+                              at end exit perform
+                         end-read
+                         set primo-giro-confronto to false
+                      else
+                         read rwodbook previous
+                              at end exit perform
+                         end-read
+                      end-if
+                      if rod-exe-code not = tex-exe-code
+                      or rod-int-code not = exe-int-code
+                         exit perform
+                      end-if
+                      if rod-code = tex-code
+                         set confronto-trovato to true
+                         exit perform
+                      end-if
+                   end-perform
+           end-start.
+
+           if confronto-trovato
+              if link-peso-in-libbre
+                 move 0 to wk-kg-num
+                 move rod-kg(1) to wk-kg-num
+                 compute wk-lb-num rounded = wk-kg-num * 78-kg-in-lb
+                 move wk-lb-num  to wk-lb-disp
+                 string rod-reps       delimited space
+                        " x "          delimited size
+                        wk-lb-disp     delimited space
+                        " lb"          delimited size
+                   into r-prev-testo
+                 end-string
+              else
+                 string rod-reps       delimited space
+                        " x "          delimited size
+                        rod-kg(1)      delimited space
+                        " kg"          delimited size
+                   into r-prev-testo
+                 end-string
+              end-if
+           end-if.
+
+      ***---
+       CONVERTI-KG-LB.
+           move 1 to ix.
+           perform 5 times
+              if r-rod-kg(ix) not = spaces
+                 move 0 to wk-kg-num
+                 move r-rod-kg(ix) to wk-kg-num
+                 compute wk-lb-num rounded = wk-kg-num * 78-kg-in-lb
+                 move wk-lb-num  to wk-lb-disp
+                 move wk-lb-disp to r-rod-kg(ix)
+              end-if
+              add 1 to ix
+           end-perform.
+
+      ***---
+       ACCUMULA-TOTALI-GIORNO.
+      *    Volume = serie della riga x (ripetizioni x kg) di ogni
+      *    set effettivamente loggato in tex-rod-rep-kg-buf.
+           add tex-series to tot-serie-giorno.
+           move 1 to jx.
+           perform 10 times
+              if tex-rod-rep(jx) not = spaces
+              and tex-rod-kg(jx)  not = spaces
+                 move 0 to wk-set-rep-num wk-set-kg-num
+                 move tex-rod-rep(jx) to wk-set-rep-num
+                 move tex-rod-kg(jx)  to wk-set-kg-num
+                 compute tot-volume-giorno rounded =
+                         tot-volume-giorno +
+                         (wk-set-rep-num * wk-set-kg-num)
+              end-if
+              add 1 to jx
+           end-perform.
+
+      ***---
+       STAMPA-TOTALI-GIORNO.
+           move tot-serie-giorno  to r-tot-serie-disp.
+           move tot-volume-giorno to r-tot-volume-disp.
+           initialize riga-totali.
+           string "TOTALE GIORNO - Serie: " delimited size
+                  r-tot-serie-disp          delimited size
+                  "   Volume: "             delimited size
+                  r-tot-volume-disp         delimited size
+                  " kg"                     delimited size
+             into r-tot-testo
+           end-string.
+           move ArialNarrow9  to spl-hfont.
+           move riga-totali   to spl-riga-stampa.
+           move 1             to spl-tipo-colonna.
+           perform SCRIVI.
+
+      ***---
+       STAMPA-RIGA-CONTINUAZIONE.
+           perform STAMPA-FRAME-RIGA.
+
+           move spaces to r-exe-desc r-series r-reps r-rest.
+           move ">>"   to r-exe-desc.
+
+           move tex-rod-rep-kg-buf(6)  to r-rep-kg-buf(1).
+           move tex-rod-rep-kg-buf(7)  to r-rep-kg-buf(2).
+           move tex-rod-rep-kg-buf(8)  to r-rep-kg-buf(3).
+           move tex-rod-rep-kg-buf(9)  to r-rep-kg-buf(4).
+           move tex-rod-rep-kg-buf(10) to r-rep-kg-buf(5).
+
+           if link-peso-in-libbre
+              perform CONVERTI-KG-LB
+           end-if.
+
+           move ArialNarrow11 to spl-hfont.
+           move r-riga        to spl-riga-stampa.
+           move 2             to spl-tipo-colonna.
+           perform SCRIVI.
+
+      ***---
+       STAMPA-QUADRATO-GRAY.
            compute spl-riga-fine = 78-passo + spl-riga.
            move 0,15  to spl-colonna.
            move 28,75 to spl-colonna-fine.
@@ -525,7 +844,7 @@
        CARICA-FONT.
                     
       * Arial Narrow 7
-           initialize wfont-data ArialNarrow7.
+           initialize wfont-data.
            move 7 to wfont-size.
            move "Arial Narrow"            to wfont-name.
            set  wfcharset-dont-care  to true.
@@ -535,7 +854,8 @@
            set  wfont-strikeout      to false.
            set  wfont-fixed-pitch    to false.
            move 0                    to wfont-char-set.
-           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           set  wfdevice-win-printer to true.
+      *    E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, ArialNarrow7, 
                                wfont-data
                         giving wfont-status.
@@ -548,7 +868,7 @@
            end-if. 
                     
       * Arial Narrow 8
-           initialize wfont-data ArialNarrow8.
+           initialize wfont-data.
            move 8 to wfont-size.
            move "Arial Narrow"            to wfont-name.
            set  wfcharset-dont-care  to true.
@@ -558,7 +878,8 @@
            set  wfont-strikeout      to false.
            set  wfont-fixed-pitch    to false.
            move 0                    to wfont-char-set.
-           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           set  wfdevice-win-printer to true.
+      *    E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, ArialNarrow8, 
                                wfont-data
                         giving wfont-status.
@@ -571,7 +892,7 @@
            end-if.
   
       * Arial Narrow 9
-           initialize wfont-data ArialNarrow9.
+           initialize wfont-data.
            move 9 to wfont-size.
            move "Arial Narrow"            to wfont-name.
            set  wfcharset-dont-care  to true.
@@ -581,7 +902,8 @@
            set  wfont-strikeout      to false.
            set  wfont-fixed-pitch    to false.
            move 0                    to wfont-char-set.
-           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           set  wfdevice-win-printer to true.
+      *    E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, ArialNarrow9, 
                                wfont-data
                         giving wfont-status.
@@ -594,7 +916,7 @@
            end-if. 
 
       * Arial Narrow 11
-           initialize wfont-data ArialNarrow11.
+           initialize wfont-data.
            move 11 to wfont-size.
            move "Arial Narrow"            to wfont-name.
            set  wfcharset-dont-care  to true.
@@ -604,7 +926,8 @@
            set  wfont-strikeout      to false.
            set  wfont-fixed-pitch    to false.
            move 0                    to wfont-char-set.
-           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           set  wfdevice-win-printer to true.
+      *    E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, ArialNarrow11, 
                                wfont-data
                         giving wfont-status.
@@ -616,7 +939,7 @@
               exit paragraph
            end-if. 
 
-           initialize wfont-data ArialNarrow11B.
+           initialize wfont-data.
            move 11 to wfont-size.
            move "Arial Narrow"            to wfont-name.
            set  wfcharset-dont-care  to true.
@@ -626,7 +949,8 @@
            set  wfont-strikeout      to false.
            set  wfont-fixed-pitch    to false.
            move 0                    to wfont-char-set.
-           set  wfdevice-win-printer to true. |E' un carattere per la stampante
+           set  wfdevice-win-printer to true.
+      *    E' un carattere per la stampante
            call "W$FONT" using wfont-get-font, ArialNarrow11B, 
                                wfont-data
                         giving wfont-status.
@@ -661,8 +985,8 @@
            display message messaggio.
 
       ***---
-       CLOSE-FILES.                            
-           close tmp-exe exercises intexe.
+       CLOSE-FILES.
+           close tmp-exe exercises intexe rwodbook.
 
       ***---
        EXIT-PGM.
