@@ -0,0 +1,331 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.                      st-wodmap.
+       AUTHOR.                          Andrea.
+      ******************************************************************
+      *    Stampa in orizzontale (poster) dello schema di split di un
+      *    modello wodmap: un rigo per giorno con l'elenco dei
+      *    macrogruppi allenati, cosi' l'intera settimana si legge a
+      *    colpo d'occhio invece di dover aprire ogni singola scheda.
+      ******************************************************************
+
+       SPECIAL-NAMES. decimal-point is comma.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+       copy "wodmap.sl".
+       copy "macrogroups.sl".
+
+      *****************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       copy "wodmap.fd".
+       copy "macrogroups.fd".
+
+       WORKING-STORAGE SECTION.
+      * COPY
+       copy "acugui.def".
+       copy "spooler.def".
+       copy "fonts.def".
+       copy "selprint.lks".
+
+       77  status-wodmap         pic xx.
+       77  status-macrogroups    pic xx.
+
+      * COSTANTI
+       78  titolo                value "Stampa Split WOD".
+       78  78-passo              value 0,7.
+
+       77  ArialNarrow11         handle of font.
+       77  ArialNarrow11B        handle of font.
+       77  WFONT-STATUS          pic s9(5) value zero.
+       77  font-size-dply        pic z(5).
+       77  messaggio             pic x(150) value spaces.
+
+      * FLAGS
+       77  controlli             pic xx.
+           88 tutto-ok           value "OK".
+           88 errori             value "ER".
+
+      * ELABORAZIONE ELENCO MACROGRUPPI PER GIORNO
+       77  giorno-corrente       pic 9.
+       77  slot-corrente         pic 99.
+       77  gx                    pic 99.
+       77  filler                pic 9.
+           88 mcg-gia-elencato   value 1 false 0.
+       01  r-elenco-mcg          pic x(200).
+
+      * RIGHE DI STAMPA
+       01  r-titolo              pic x(150).
+       01  r-riga-giorno         pic x(200).
+
+       LINKAGE SECTION.
+       77  link-wom-code         pic 9(3).
+       77  link-stampante        pic x(200).
+       77  link-export-mode      pic x.
+           88 link-stampa-file       value "F".
+       77  link-export-path      pic x(256).
+       77  link-modo-anteprima   pic x.
+           88 link-anteprima         value "A".
+
+      ******************************************************************
+       PROCEDURE DIVISION using link-wom-code link-stampante
+                                 link-export-mode link-export-path
+                                 link-modo-anteprima.
+
+      ***---
+       MAIN-PRG.
+           perform INIT.
+           perform OPEN-FILES.
+           if tutto-ok
+              move link-wom-code to wom-code
+              read wodmap
+                   invalid
+                      set errori to true
+                      display message "Modello wodmap non trovato"
+                         icon mb-warning-icon
+              end-read
+           end-if.
+           if tutto-ok
+              perform STAMPA
+              perform CLOSE-FILES
+           end-if.
+           perform EXIT-PGM.
+
+      ***---
+       INIT.
+           set environment "PRINTER" to "-P SPOOLER".
+           set tutto-ok  to true.
+
+      ***---
+       OPEN-FILES.
+           open input wodmap macrogroups.
+
+      ***---
+       STAMPA.
+           if link-stampa-file
+      *       Esportazione su file (PDF): niente finestra di scelta
+      *       stampante, si stampa direttamente su file.
+              move link-export-path to spl-nome-file-export
+              move titolo            to spl-nome-job
+              set spl-apertura-file  to true
+              set spl-horizontal     to true
+              set WFDEVICE-WIN-PRINTER    to true
+              call "spooler" using spooler-link
+              if spl-sta-annu
+                 set errori to true
+              else
+                 perform CARICA-FONT
+              end-if
+           else
+              if link-anteprima
+      *          Anteprima a video: nessuna scelta stampante, si apre
+      *          direttamente sulla stampante virtuale di anteprima.
+                 move titolo          to spl-nome-job
+                 set spl-apertura-anteprima  to true
+                 set spl-horizontal   to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+              if link-stampante = spaces
+                 initialize spooler-link
+                 call   "selprint" using selprint-linkage
+                 cancel "selprint"
+              else
+                 move link-stampante to selprint-stampante
+              end-if
+
+              if selprint-stampante not = space
+                 move selprint-num-copie to SPL-NUM-COPIE
+                 move selprint-stampante to SPL-NOME-STAMPANTE
+
+                 move titolo to spl-nome-job
+                 set spl-apertura   to true
+                 set spl-horizontal to true
+                 set WFDEVICE-WIN-PRINTER    to true
+                 call "spooler" using spooler-link
+                 if spl-sta-annu
+                    set errori to true
+                 else
+                    perform CARICA-FONT
+                 end-if
+              else
+                 set spl-sta-annu to true
+                 set errori to true
+              end-if
+              end-if
+           end-if.
+
+           if tutto-ok
+              move 0,6 to spl-riga
+              initialize r-titolo
+              string "Split "        delimited size
+                     wom-code        delimited size
+                     " - "           delimited size
+                     wom-desc        delimited size
+                into r-titolo
+              end-string
+              move ArialNarrow11B to spl-hfont
+              move r-titolo       to spl-riga-stampa
+              move 1              to spl-tipo-colonna
+              perform SCRIVI
+
+              add 78-passo to spl-riga
+
+              move 1 to giorno-corrente
+              perform until giorno-corrente > 7
+                 perform COSTRUISCI-ELENCO-GIORNO
+                 initialize r-riga-giorno
+                 string "Giorno " delimited size
+                        giorno-corrente delimited size
+                        ": "      delimited size
+                        r-elenco-mcg delimited size
+                   into r-riga-giorno
+                 end-string
+                 move ArialNarrow11 to spl-hfont
+                 move r-riga-giorno to spl-riga-stampa
+                 move 1             to spl-tipo-colonna
+                 perform SCRIVI
+                 add 78-passo to spl-riga
+                 add 1 to giorno-corrente
+              end-perform
+
+              set spl-chiusura to true
+              call   "spooler" using spooler-link
+           end-if.
+
+      ***---
+       COSTRUISCI-ELENCO-GIORNO.
+      *    Elenca, nell'ordine in cui compaiono negli slot del giorno,
+      *    i macrogruppi allenati, senza ripeterne uno gia' elencato.
+           move spaces to r-elenco-mcg.
+           move 1 to slot-corrente.
+           perform until slot-corrente > 20
+              if wom-split-el-split-sigla(giorno-corrente,
+                                           slot-corrente) not = space
+              and wom-split-el-split-mcg-code(giorno-corrente,
+                                           slot-corrente) not = spaces
+                 move wom-split-el-split-mcg-code(giorno-corrente,
+                                              slot-corrente)
+                   to mcg-code
+                 set mcg-gia-elencato to false
+                 perform VERIFICA-MCG-GIA-ELENCATO
+                 if not mcg-gia-elencato
+                    read macrogroups
+                         invalid move mcg-code to mcg-desc
+                    end-read
+                    perform AGGIUNGI-A-ELENCO-GIORNO
+                 end-if
+              end-if
+              add 1 to slot-corrente
+           end-perform.
+
+      ***---
+       VERIFICA-MCG-GIA-ELENCATO.
+      *    Cerco il codice macrogruppo negli slot gia' esaminati dello
+      *    stesso giorno, per non ripeterlo nell'elenco stampato.
+           move 1 to gx.
+           perform until gx >= slot-corrente or mcg-gia-elencato
+              if wom-split-el-split-sigla(giorno-corrente, gx)
+                 not = space
+              and wom-split-el-split-mcg-code(giorno-corrente, gx)
+                  = mcg-code
+                 set mcg-gia-elencato to true
+              end-if
+              add 1 to gx
+           end-perform.
+
+      ***---
+       AGGIUNGI-A-ELENCO-GIORNO.
+           if r-elenco-mcg = spaces
+              move mcg-desc to r-elenco-mcg
+           else
+              inspect r-elenco-mcg replacing trailing space by low-value
+              string r-elenco-mcg delimited low-value
+                     ", "         delimited size
+                     mcg-desc     delimited size
+                into r-elenco-mcg
+              end-string
+           end-if.
+
+      ***---
+       SCRIVI.
+           set  spl-stringa   to true.
+           call "spooler"  using spooler-link.
+
+      ***---
+       CARICA-FONT.
+      * Arial Narrow 11
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to false.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      * Arial Narrow 11 Bold
+           initialize wfont-data.
+           move 11 to wfont-size.
+           move "Arial Narrow"            to wfont-name.
+           set  wfcharset-dont-care  to true.
+           set  wfont-bold           to true.
+           set  wfont-italic         to false.
+           set  wfont-underline      to false.
+           set  wfont-strikeout      to false.
+           set  wfont-fixed-pitch    to false.
+           move 0                    to wfont-char-set.
+           set  wfdevice-win-printer to true.
+           call "W$FONT" using wfont-get-font, ArialNarrow11B,
+                               wfont-data
+                        giving wfont-status.
+           if wfont-status not = 1
+              set errori to true
+              perform MESSAGGIO-ERR-FONT
+              exit paragraph
+           end-if.
+
+      ***---
+       MESSAGGIO-ERR-FONT.
+           initialize messaggio.
+           inspect wfont-name replacing trailing space by low-value.
+           move wfont-size    to font-size-dply.
+           string  "Font: "         delimited size
+                   WFONT-NAME       delimited low-value
+                   X"0D0A"          delimited size
+                   "Dimensione: ",  delimited size
+                   FONT-SIZE-DPLY,  delimited size
+                   X"0D0A"          delimited size
+                   "Non installato. La stampa verra' abortita!"
+                                    delimited size
+              into messaggio.
+           inspect messaggio replacing trailing space by low-value.
+           display message messaggio.
+
+      ***---
+       CLOSE-FILES.
+           close wodmap macrogroups.
+
+      ***---
+       EXIT-PGM.
+           set environment "PRINTER" to "-P SPOOLER-DIRECT".
+           destroy ArialNarrow11.
+           destroy ArialNarrow11B.
+           cancel "spooler".
+           initialize spooler-link.
+           goback.
