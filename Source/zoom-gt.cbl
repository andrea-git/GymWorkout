@@ -41,9 +41,9 @@
       ************************************************************************
        MAIN-LOGIC.
 
-           set environment "XZOOM_HIDE_CLOCK"     to 1.
+           set environment "XZOOM_HIDE_CLOCK"     to "1".
 
-           set environment "XZOOM_WINDOW_DELAYED" to 1.
+           set environment "XZOOM_WINDOW_DELAYED" to "1".
 
       * PER LO ZOOM DEGLI ARTICOLI PER NON VEDERE LA SCRITTA NULL NEI SOTTOGRUPPI
            set environment "XZOOM_NULL_TEXT_NUMERIC" to "#Blank#".
@@ -57,6 +57,12 @@
 
            set environment "XZOOM_LAYOUT" to "Grid".
 
+      *    Abilita il pulsante di esportazione della griglia di XZOOM:
+      *    l'utente puo' salvare il risultato della ricerca su un file
+      *    CSV o XLSX senza dover ristampare l'elenco.
+           set environment "XZOOM_ALLOW_EXPORT"   to "1".
+           set environment "XZOOM_EXPORT_FORMATS" to "CSV,XLSX".
+
 
            evaluate como-file
            when "clienti"
@@ -101,6 +107,8 @@
                 perform PREPARA-EXERCISES
            when "wodbook"
                 perform PREPARA-WODBOOK
+           when "rwodbook"
+                perform PREPARA-RWODBOOK
 
            when other
                 display message box "guarda che non � ancora stato fatto
@@ -116,7 +124,8 @@
 
            cancel "XZOOM".          
 
-           goback stato-zoom.
+           move stato-zoom to return-code.
+           goback.
 
       ***---
        PREPARA-CLIENTI-ALFA.
@@ -1222,3 +1231,118 @@
            move 2                    to xzoom-wild-value-length(1).
            move 2                    to xzoom-wild-length(1).
            move 26                   to xzoom-wild-offset(1).
+
+      ***---
+       PREPARA-RWODBOOK.
+      *    Browse di RWODBOOK per atleta e per intervallo di giorni:
+      *    RWODBOOK e' indicizzato per rod-code+rod-day+rod-split,
+      *    quindi digitando il codice atleta la griglia si posiziona
+      *    gia' sulle sue serie, e il filtro da/a su rod-day (offset
+      *    18, lunghezza 8) restringe l'elenco al periodo voluto.
+           initialize xzoom-linkage xzoom-ext-info(1).
+
+           move  0   to xzoom-file-key.
+      *
+           move  0                       to idx.
+           move  0                       to xzoom-row.
+           move  0                       to xzoom-cln.
+           move  10                      to xzoom-lw.
+           move  90                      to xzoom-sw.
+           move "rwodbook"               to xzoom-file-name(1).
+           move  7                       to xzoom-fields.
+
+      * CAMPO 1 - Atleta
+           add 1 to idx
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  18                      to xzoom-field-length(idx).
+           move  0                       to xzoom-field-offset(idx).
+           move  10                      to xzoom-field-column(idx).
+           move "Atleta"                 to xzoom-field-name(idx).
+           set xzoom-al-right(idx)       to true.
+           set xzoom-field-unsigned(idx) to true.
+           set xzoom-ft-display(idx)     to true.
+           move 18                       to xzoom-field-digits(idx).
+           move 0                        to xzoom-field-dec(idx).
+           move "#################0"     to xzoom-field-fmt(idx).
+
+      * CAMPO 2 - Giorno
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  8                       to xzoom-field-length(idx).
+           move  18                      to xzoom-field-offset(idx).
+           move  10                      to xzoom-field-column(idx).
+           move "Giorno"                 to xzoom-field-name(idx).
+           set xzoom-field-unsigned(Idx) to true.
+           set xzoom-ft-display(Idx)     to true.
+           move 8                        to xzoom-field-digits(Idx).
+           move   0                      to xzoom-field-dec(Idx).
+           move "AAAAMMGG-GG/MM/AAAA (GGG)"    to xzoom-field-fmt(Idx).
+
+      * CAMPO 3 - Split
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  2                       to xzoom-field-length(idx).
+           move  26                      to xzoom-field-offset(idx).
+           move  5                       to xzoom-field-column(idx).
+           move "Split"                  to xzoom-field-name(idx).
+           set xzoom-al-right(idx)       to true.
+           set xzoom-field-unsigned(idx) to true.
+           set xzoom-ft-display(idx)     to true.
+           move 2                        to xzoom-field-digits(idx).
+           move 0                        to xzoom-field-dec(idx).
+           move "#0"                     to xzoom-field-fmt(idx).
+
+      * CAMPO 4 - Gruppo
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  5                       to xzoom-field-length(idx).
+           move  29                      to xzoom-field-offset(idx).
+           move  8                       to xzoom-field-column(idx).
+           move "Gruppo"                 to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 5 - Esercizio
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  5                       to xzoom-field-length(idx).
+           move  34                      to xzoom-field-offset(idx).
+           move  10                      to xzoom-field-column(idx).
+           move "Esercizio"              to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 6 - Ripetizioni
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  10                      to xzoom-field-length(idx).
+           move  42                      to xzoom-field-offset(idx).
+           move 12                       to xzoom-field-column(idx).
+           move "Ripetizioni"            to xzoom-field-name(idx).
+           set  xzoom-ft-alpha(idx)      to true.
+
+      * CAMPO 7 - Serie
+           add 1 to idx.
+           move  1                       to xzoom-field-file(Idx).
+           move  0                       to xzoom-field-rel(Idx).
+           move  2                       to xzoom-field-length(idx).
+           move  52                      to xzoom-field-offset(idx).
+           move  5                       to xzoom-field-column(idx).
+           move "Serie"                  to xzoom-field-name(idx).
+           set xzoom-al-right(idx)       to true.
+           set xzoom-field-unsigned(idx) to true.
+           set xzoom-ft-display(idx)     to true.
+           move 2                        to xzoom-field-digits(idx).
+           move 0                        to xzoom-field-dec(idx).
+           move "#0"                     to xzoom-field-fmt(idx).
+
+      *    Filtro da/a sul giorno: senza limiti impostati dal chiamante
+      *    l'intervallo di default copre tutte le date possibili.
+           move  18                      to xzoom-delimiter-offset.
+           move  8                       to xzoom-delimiter-length.
+           move "00000000"               to xzoom-from-value.
+           move "99999999"               to xzoom-to-value.
